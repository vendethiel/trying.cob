@@ -0,0 +1,119 @@
+       identification division.
+       program-id. word-master-build.
+
+       environment division.
+       input-output section.
+       file-control.
+           select master-in assign to 'dico.txt'
+           organization is line sequential
+           file status is ws-master-in-status.
+
+           select word-master assign to 'WORD-MASTER.DAT'
+           organization is relative
+           access mode is sequential
+           relative key is ws-rel-key.
+
+       data division.
+       file section.
+       fd  master-in.
+       01 mi-word pic A(25).
+
+       fd  word-master.
+       copy "word-master.copy".
+
+       working-storage section.
+       copy "status-data.copy".
+       01 ws-rel-key pic 9(6).
+       01 ws-eof pic A(1) value 'N'.
+       01 ws-word-count pic 9(6) value 0.
+       01 ws-master-in-status pic XX.
+
+       01 ws-sig-buffer pic A(25).
+       01 ws-sig-spaces pic 99.
+       01 ws-sig-len pic 99.
+       01 ws-sig-i pic 99.
+       01 ws-sig-j pic 99.
+       01 ws-sig-min-pos pic 99.
+       01 ws-sig-temp pic A.
+
+      * relative key 1 holds a text control record carrying the
+      * total word count, so a consumer can binary-search keys
+      * 2 thru count+1 instead of scanning sequentially.
+       procedure division.
+       main-line.
+           perform count-words
+           if ws-master-in-status = '00' then
+             perform write-master
+             display "WORD-MASTER.DAT REBUILT: " ws-word-count
+               " entries, relative-keyed on dico.txt's sorted order"
+             set job-ok to true
+           else
+             display "DICO.TXT NOT FOUND - WORD-MASTER.DAT NOT BUILT"
+             set job-error to true
+           end-if
+           move ws-job-return-code to return-code
+           stop run.
+
+       count-words.
+           open input master-in
+           if ws-master-in-status = '00' then
+             perform until ws-eof = 'Y'
+               read master-in
+                 at end move 'Y' to ws-eof
+                 not at end add 1 to ws-word-count
+               end-read
+             end-perform
+             close master-in
+           end-if
+           .
+
+       write-master.
+           open output word-master
+           move spaces to wm-record
+           move ws-word-count to wm-word(1:6)
+           write wm-record
+           move 'N' to ws-eof
+           open input master-in
+           perform until ws-eof = 'Y'
+             read master-in
+               at end move 'Y' to ws-eof
+               not at end
+                 move spaces to wm-record
+                 move mi-word to wm-word
+                 perform compute-signature
+                 move ws-sig-buffer to wm-signature
+                 write wm-record
+             end-read
+           end-perform
+           close master-in
+           close word-master
+           .
+
+      * sort the word's letters into wm-signature's shape so two
+      * anagrams always produce the identical signature string
+       compute-signature.
+           move function lower-case(mi-word) to ws-sig-buffer
+           move 0 to ws-sig-spaces
+           inspect ws-sig-buffer tallying ws-sig-spaces
+             for trailing space
+           compute ws-sig-len = function length(ws-sig-buffer)
+             - ws-sig-spaces
+           perform varying ws-sig-i from 1 by 1
+             until ws-sig-i >= ws-sig-len
+             move ws-sig-i to ws-sig-min-pos
+             compute ws-sig-j = ws-sig-i + 1
+             perform varying ws-sig-j from ws-sig-j by 1
+               until ws-sig-j > ws-sig-len
+               if ws-sig-buffer(ws-sig-j:1) <
+                  ws-sig-buffer(ws-sig-min-pos:1) then
+                 move ws-sig-j to ws-sig-min-pos
+               end-if
+             end-perform
+             if ws-sig-min-pos not = ws-sig-i then
+               move ws-sig-buffer(ws-sig-i:1) to ws-sig-temp
+               move ws-sig-buffer(ws-sig-min-pos:1)
+                 to ws-sig-buffer(ws-sig-i:1)
+               move ws-sig-temp to ws-sig-buffer(ws-sig-min-pos:1)
+             end-if
+           end-perform
+           .
