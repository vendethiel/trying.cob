@@ -1,19 +1,122 @@
        identification division.
        program-id. read-until-we-die.
 
+       environment division.
+       input-output section.
+       file-control.
+           select tally-log assign to 'TALLY.LOG'
+           organization is line sequential
+           file status is ws-tally-log-status.
+
+           select batch-in assign to 'BATCHNUM.DAT'
+           organization is line sequential.
+
+           select audit-log assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is ws-audit-log-status.
+
        data division.
+       file section.
+       fd  tally-log.
+       01 tl-record.
+           02 tl-run-date pic X(10).
+           02 tl-value pic 9(10).
+           02 tl-running-total pic 9(10).
+           02 tl-operator-id pic X(8).
+
+       fd  batch-in.
+       01 bi-record pic X(10).
+
+       fd  audit-log.
+       copy "audit-data.copy".
+
          working-storage section.
+           copy "operator-data.copy".
+           01 ws-audit-log-status pic XX.
            01 user-input pic 9(10).
            01 total pic 9(10).
+           01 ws-input-text pic X(10).
+           01 ws-text-len pic 99.
+           01 ws-text-spc pic 99.
+           01 ws-valid-entry pic X(1).
+           01 ws-tally-log-status pic XX.
+           01 ws-run-date pic X(10).
+           01 ws-run-mode pic X(1) value 'I'.
 
        procedure division.
+           move zero to total
+           move function current-date(1:8) to ws-run-date
+           display "Operator ID, for the session log"
+           accept ws-operator-id
+           display "Run mode: (I)nteractive, (B)atch file"
+           accept ws-run-mode
+           if ws-run-mode = 'B' or ws-run-mode = 'b' then
+             open input batch-in
+           end-if
+           open extend tally-log
+           if ws-tally-log-status = '35' then
+             open output tally-log
+           end-if
            perform forever
-             display "Enter a number, or empty to stop"
-             accept user-input
-             if user-input = 0
+             perform get-next-entry
+             if ws-text-len = 0
                exit perform
              end-if
-             add user-input to total
+             perform check-input-text
+             if ws-valid-entry not = 'Y' then
+               display "Invalid entry, digits only - try again"
+             else
+               move ws-input-text(1:ws-text-len) to user-input
+               add user-input to total
+               perform log-transaction
+             end-if
            end-perform
+           close tally-log
+           if ws-run-mode = 'B' or ws-run-mode = 'b' then
+             close batch-in
+           end-if
            display "The sum is " total
+           perform write-audit-log
+           stop run
+           .
+       write-audit-log.
+           move "READ-UNTIL-WE-DIE" to aud-program-id
+           move function current-date to aud-timestamp
+           move "RUN COMPLETE" to aud-outcome
+           move ws-operator-id to aud-operator-id
+           open extend audit-log
+           if ws-audit-log-status = "35" then
+             open output audit-log
+           end-if
+           write aud-record
+           close audit-log
+           .
+       get-next-entry.
+           if ws-run-mode = 'B' or ws-run-mode = 'b' then
+             read batch-in into ws-input-text
+               at end move spaces to ws-input-text
+             end-read
+           else
+             display "Enter a number, or empty to stop"
+             accept ws-input-text
+           end-if
+           move 0 to ws-text-spc
+           inspect ws-input-text
+             tallying ws-text-spc for trailing space
+           compute ws-text-len = function length(ws-input-text) -
+             ws-text-spc
+           .
+       check-input-text.
+           if ws-input-text(1:ws-text-len) is numeric then
+             move 'Y' to ws-valid-entry
+           else
+             move 'N' to ws-valid-entry
+           end-if
+           .
+       log-transaction.
+           move ws-run-date to tl-run-date
+           move user-input to tl-value
+           move total to tl-running-total
+           move ws-operator-id to tl-operator-id
+           write tl-record
            .
