@@ -7,22 +7,182 @@
            select word assign to 'dico.txt'
            organization is line sequential.
 
+           select print-file assign to 'DICOLIST.PRT'
+           organization is line sequential.
+
+           select audit-log assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is ws-audit-log-status.
+
+           select dico-ctl assign to 'DICO.CTL'
+           organization is line sequential
+           file status is ws-dico-ctl-status.
+
        data division.
          file section.
            fd word.
            01 word-file pic A(25).
 
+           fd print-file.
+           01 print-line pic X(80).
+
+           fd audit-log.
+           copy "audit-data.copy".
+
+      * control card for unattended (driver.cob) runs - same three
+      * values as the interactive prompts below, read positionally
+           fd dico-ctl.
+           01 ctl-record.
+               02 ctl-filter-letter pic A(1).
+               02 ctl-filter-length pic 99.
+               02 ctl-expected-count pic 9(6).
+
          working-storage section.
+           copy "status-data.copy".
+           01 ws-audit-log-status pic XX.
+           01 ws-dico-ctl-status pic XX.
            01 ws-word pic A(25).
-           01 ws-eof pic A(1).
+           01 ws-eof pic A(1) value 'N'.
+
+           01 ws-filter-letter pic A(1) value space.
+           01 ws-filter-length pic 99 value 0.
+           01 ws-word-length pic 99.
+
+           78  ws-lines-per-page value 55.
+           01 ws-page-number pic 999 value 0.
+           01 ws-line-on-page pic 99 value 99.
+           01 ws-lines-on-page pic 99 value 0.
+           01 ws-run-date pic X(10).
+
+           01 ws-expected-count pic 9(6) value 0.
+           01 ws-actual-count pic 9(6) value 0.
 
        procedure division.
-           open input student.
+           perform get-run-parameters
+           move function current-date(1:8) to ws-run-date
+
+           open input word
+           open output print-file
            perform until ws-eof='Y'
-             read student into ws-student
+             read word into ws-word
                at end move 'Y' to ws-eof
-               not at end display ws-student
+               not at end
+                 add 1 to ws-actual-count
+                 perform list-if-selected
              end-read
            end-perform.
-           close student.
+           perform write-page-footer
+           close word.
+           close print-file.
+           perform check-control-total
+           display "JOB STATUS: " ws-job-return-code " "
+             ws-job-message
+           perform write-audit-log
+           move ws-job-return-code to return-code
            stop run.
+
+      * a DICO.CTL control card lets driver.cob run this unattended;
+      * with no control card present we fall back to the original
+      * interactive prompts for a manual, at-a-terminal run
+       get-run-parameters.
+           open input dico-ctl
+           if ws-dico-ctl-status = '00' then
+             read dico-ctl
+               at end continue
+               not at end
+                 move ctl-filter-letter to ws-filter-letter
+                 move ctl-filter-length to ws-filter-length
+                 move ctl-expected-count to ws-expected-count
+             end-read
+             close dico-ctl
+           else
+             display "Starting letter filter (blank for none)"
+             accept ws-filter-letter
+             display "Word length filter (00 for none)"
+             accept ws-filter-length
+             display "Expected record count (0 to skip check)"
+             accept ws-expected-count
+           end-if
+           .
+
+       write-audit-log.
+           move "DICO" to aud-program-id
+           move function current-date to aud-timestamp
+           move ws-job-message to aud-outcome
+           move "BATCH" to aud-operator-id
+           open extend audit-log
+           if ws-audit-log-status = "35" then
+             open output audit-log
+           end-if
+           write aud-record
+           close audit-log
+           .
+
+       check-control-total.
+           if ws-expected-count = 0 then
+             display "CONTROL TOTAL: not checked (no expected count)"
+             set job-ok to true
+             move "LISTING COMPLETE, CONTROL TOTAL NOT CHECKED"
+               to ws-job-message
+           else if ws-actual-count = ws-expected-count then
+             display "CONTROL TOTAL OK: " ws-actual-count " records"
+             set job-ok to true
+             move "LISTING COMPLETE, CONTROL TOTAL OK"
+               to ws-job-message
+           else
+             display "CONTROL TOTAL BREAK: expected "
+               ws-expected-count " actual " ws-actual-count
+             set job-error to true
+             move "CONTROL TOTAL BREAK" to ws-job-message
+           end-if
+           .
+
+       list-if-selected.
+           move 0 to ws-word-length
+           inspect function trim(ws-word)
+             tallying ws-word-length for characters
+           if ws-filter-letter not = space
+              and function upper-case(ws-word(1:1)) not =
+                  function upper-case(ws-filter-letter) then
+             next sentence
+           else if ws-filter-length not = 0
+              and ws-word-length not = ws-filter-length then
+             next sentence
+           else
+             perform print-word-line
+           end-if
+           .
+
+       print-word-line.
+           if ws-line-on-page > ws-lines-per-page then
+             if ws-page-number > 0 then
+               perform write-page-footer
+             end-if
+             perform write-page-header
+           end-if
+           move ws-word to print-line
+           write print-line
+           add 1 to ws-line-on-page
+           add 1 to ws-lines-on-page
+           .
+
+       write-page-header.
+           add 1 to ws-page-number
+           move 1 to ws-line-on-page
+           move 0 to ws-lines-on-page
+           move spaces to print-line
+           string "DICTIONARY LISTING  " ws-run-date
+             "  PAGE " ws-page-number into print-line
+           write print-line
+           move spaces to print-line
+           write print-line
+           .
+
+       write-page-footer.
+           move spaces to print-line
+           write print-line
+           move spaces to print-line
+           string "END OF PAGE " ws-page-number
+             " - WORDS LISTED: " ws-lines-on-page into print-line
+           write print-line
+           .
