@@ -1,27 +1,275 @@
        identification division.
        program-id. numeronym-main.
 
+       environment division.
+       input-output section.
+       file-control.
+           select numeronym-in assign to 'NUMERONYM.DAT'
+           organization is line sequential.
+
+           select numeronym-rpt assign to 'NUMERONYM.RPT'
+           organization is line sequential.
+
+           select glossary-in assign to 'NUMGLOSS.DAT'
+           organization is line sequential.
+
+           select numeronym-rejects assign to 'NUMREJECT.OUT'
+           organization is line sequential.
+
+           select audit-log assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is ws-audit-log-status.
+
+           select word-master assign to 'WORD-MASTER.DAT'
+           organization is relative
+           access mode is random
+           relative key is ws-wm-rel-key
+           file status is ws-word-master-status.
+
        data division.
+       file section.
+       fd  numeronym-in.
+       01 ni-word pic A(100).
+
+       fd  numeronym-rpt.
+       01 nr-line pic X(120).
+
+       fd  glossary-in.
+       01 gi-word pic A(100).
+
+       fd  numeronym-rejects.
+       01 rej-record.
+           02 rej-word pic A(100).
+           02 rej-reason pic X(20).
+
+       fd  audit-log.
+       copy "audit-data.copy".
+
+       fd  word-master.
+       copy "word-master.copy".
+
        working-storage section.
-       01 ws-word pic A(50).
-       01 ws-res-word pic A(4).
+       copy "status-data.copy".
+       01 ws-audit-log-status pic XX.
+       01 ws-reject-count pic 9(5) value 0.
+       01 ws-word-master-status pic XX.
+       01 ws-wm-rel-key pic 9(6).
+       01 ws-wm-master-count pic 9(6).
+       01 ws-wm-low pic 9(6).
+       01 ws-wm-high pic 9(6).
+       01 ws-wm-mid pic 9(6).
+       01 ws-wm-target pic A(25).
+       01 ws-wm-found pic X value 'N'.
+       01 ws-reject-reason pic X(20) value "NOT-ALPHABETIC".
+       01 ws-word pic A(100).
+      * wide enough that no legal combination of segment lengths,
+      * hyphen/apostrophe separators and boundary-len can overflow it
+      * when append-segment builds the abbreviated form (see req018)
+       01 ws-res-word pic A(150).
+       01 ws-eof pic A(1) value 'N'.
+       01 ws-boundary-len pic 9 value 1.
+       01 ws-mode pic X(1) value 'F'.
+       01 ws-lookup-pattern pic A(21).
+       01 ws-match-count pic 9(5) value 0.
+       01 ws-word-ok pic X(1) value 'Y'.
+       01 ws-val-len pic 999.
+       01 ws-val-spc pic 999.
+       01 ws-val-i pic 999.
 
        procedure division.
        main-line.
-           move "internationalization" to ws-word
-           perform display-numeronym
-           move "hey" to ws-word
-           perform display-numeronym
-           move "I" to ws-word
-           perform display-numeronym
-           move "record" to ws-word
-           perform display-numeronym
+           display "Mode: (F)orward word-to-numeronym, "
+             "(R)everse numeronym-to-word"
+           accept ws-mode
+           display "Leading/trailing letters to keep (1-9)"
+           accept ws-boundary-len
+           if ws-boundary-len = 0 then
+             move 1 to ws-boundary-len
+           end-if
+           if ws-mode = 'R' or ws-mode = 'r' then
+             perform reverse-lookup
+           else
+             perform forward-batch
+           end-if
+           perform set-job-status
+           display "JOB STATUS: " ws-job-return-code " "
+             ws-job-message
+           perform write-audit-log
+           move ws-job-return-code to return-code
            goback
            .
+
+       write-audit-log.
+           move "NUMERONYM-MAIN" to aud-program-id
+           move function current-date to aud-timestamp
+           move ws-job-message to aud-outcome
+           move "BATCH" to aud-operator-id
+           open extend audit-log
+           if ws-audit-log-status = "35" then
+             open output audit-log
+           end-if
+           write aud-record
+           close audit-log
+           .
+
+       set-job-status.
+           if ws-reject-count = 0 then
+             set job-ok to true
+             move "RUN COMPLETE, NO REJECTS" to ws-job-message
+           else
+             set job-warning to true
+             move "RUN COMPLETE WITH REJECTS" to ws-job-message
+           end-if
+           .
+       forward-batch.
+           open input numeronym-in
+           open output numeronym-rpt
+           open output numeronym-rejects
+           perform until ws-eof = 'Y'
+             read numeronym-in
+               at end move 'Y' to ws-eof
+               not at end
+                 move ni-word to ws-word
+                 perform validate-word
+                 if ws-word-ok = 'Y' then
+                   perform display-numeronym
+                 else
+                   move "NOT-ALPHABETIC" to ws-reject-reason
+                   perform log-reject
+                 end-if
+             end-read
+           end-perform
+           close numeronym-in
+           close numeronym-rpt
+           close numeronym-rejects
+           .
+       validate-word.
+      * letters plus internal hyphens/apostrophes, for compound terms
+           move 0 to ws-val-spc
+           inspect ws-word tallying ws-val-spc for trailing space
+           compute ws-val-len = function length(ws-word) - ws-val-spc
+           if ws-val-len = 0 then
+             move 'N' to ws-word-ok
+           else
+             move 'Y' to ws-word-ok
+             perform varying ws-val-i from 1 by 1
+               until ws-val-i > ws-val-len
+               if ws-word(ws-val-i:1) is not alphabetic
+                 and ws-word(ws-val-i:1) not = '-'
+                 and ws-word(ws-val-i:1) not = "'" then
+                 move 'N' to ws-word-ok
+               end-if
+             end-perform
+           end-if
+           .
+       log-reject.
+           add 1 to ws-reject-count
+           move ws-word to rej-word
+           move ws-reject-reason to rej-reason
+           write rej-record
+           display "REJECTED (" function trim(ws-reject-reason)
+             "): " function trim(ws-word)
+           .
        display-numeronym.
            call "calculate-numeronym"
-             using content ws-word, reference ws-res-word
+             using content ws-word, reference ws-res-word,
+                    content ws-boundary-len
            display ws-res-word
+           move spaces to nr-line
+           string function trim(ws-word) delimited by size
+                  "  ->  " delimited by size
+                  ws-res-word delimited by size
+                  into nr-line
+           write nr-line
+           .
+       reverse-lookup.
+           display "Numeronym pattern to expand (e.g. i018n)"
+           accept ws-lookup-pattern
+           move 0 to ws-match-count
+           move 'N' to ws-eof
+           open input glossary-in
+           open output numeronym-rpt
+           open output numeronym-rejects
+           perform open-word-master
+           perform until ws-eof = 'Y'
+             read glossary-in
+               at end move 'Y' to ws-eof
+               not at end
+                 move gi-word to ws-word
+                 perform validate-word
+                 if ws-word-ok = 'Y' then
+                   perform check-reverse-match
+                 else
+                   move "NOT-ALPHABETIC" to ws-reject-reason
+                   perform log-reject
+                 end-if
+             end-read
+           end-perform
+           close glossary-in
+           close numeronym-rpt
+           close numeronym-rejects
+           perform close-word-master
+           display ws-match-count " candidate(s) found"
+           .
+       check-reverse-match.
+           call "calculate-numeronym"
+             using content ws-word, reference ws-res-word,
+                    content ws-boundary-len
+           if function trim(ws-res-word) =
+              function trim(ws-lookup-pattern) then
+             perform word-exists-check
+             if ws-wm-found = 'Y' then
+               add 1 to ws-match-count
+               display function trim(ws-word)
+               move spaces to nr-line
+               string function trim(ws-lookup-pattern) delimited by size
+                      "  <-  " delimited by size
+                      function trim(ws-word) delimited by size
+                      into nr-line
+               write nr-line
+             else
+               move "NOT-IN-DICTIONARY" to ws-reject-reason
+               perform log-reject
+             end-if
+           end-if
+           .
+       open-word-master.
+           open input word-master
+           if ws-word-master-status = '00' then
+             move 1 to ws-wm-rel-key
+             read word-master
+             move wm-word(1:6) to ws-wm-master-count
+           else
+             move 0 to ws-wm-master-count
+           end-if
+           .
+       close-word-master.
+           if ws-word-master-status = '00' then
+             close word-master
+           end-if
+           .
+       word-exists-check.
+           move function lower-case(function trim(ws-word))
+             to ws-wm-target
+           move 'N' to ws-wm-found
+           move 2 to ws-wm-low
+           compute ws-wm-high = ws-wm-master-count + 1
+           perform until ws-wm-low > ws-wm-high or ws-wm-found = 'Y'
+             compute ws-wm-mid = (ws-wm-low + ws-wm-high) / 2
+             move ws-wm-mid to ws-wm-rel-key
+             read word-master
+               invalid key continue
+             end-read
+             if wm-word = ws-wm-target then
+               move 'Y' to ws-wm-found
+             else
+               if wm-word < ws-wm-target then
+                 compute ws-wm-low = ws-wm-mid + 1
+               else
+                 compute ws-wm-high = ws-wm-mid - 1
+               end-if
+             end-if
+           end-perform
            .
        end program numeronym-main.
 
@@ -33,27 +281,67 @@
        local-storage section.
       * implem details:
        01 ws-count-glob.
-           05 ws-count-spc pic 99.
-           05 ws-bare-count pic 99.
-           05 ws-count pic 99.
-           05 ws-count-str redefines ws-count pic AA.
+           05 ws-count-spc pic 999.
+           05 ws-bare-count pic 999.
+           05 ws-count pic 999.
+           05 ws-count-str redefines ws-count pic AAA.
+
+       01 ws-seg-start pic 999.
+       01 ws-seg-len pic 999.
+       01 ws-out-pos pic 999 value 1.
+       01 ws-i pic 999.
 
        linkage section.
-       01 ws-word pic A(50) value "internationalization".
-       01 ws-res-word pic A(4).
+       01 ws-word pic A(100) value "internationalization".
+       01 ws-res-word pic A(150).
+       01 ws-boundary-len pic 9.
 
-       procedure division using ws-word, ws-res-word.
+       procedure division using ws-word, ws-res-word, ws-boundary-len.
+       main-logic.
+           move 0 to ws-count-spc
            inspect ws-word tallying ws-count-spc for trailing space.
            compute ws-bare-count =
              function length(ws-word) - ws-count-spc
-           compute ws-count = ws-bare-count - 2
-           if ws-count <= 1 then
-             move ws-word to ws-res-word
-           else
-      * remove 2, the starting letters
-             string ws-word(1:1)
-                    ws-count-str
-                    ws-word(ws-bare-count:ws-bare-count)
-                    into ws-res-word
-           end-if.
-       goback.
+           move spaces to ws-res-word
+           move 1 to ws-out-pos
+           move 1 to ws-seg-start
+           perform varying ws-i from 1 by 1 until ws-i > ws-bare-count
+      * a hyphen/apostrophe is a natural break - abbreviate each side
+      * of it on its own instead of treating the whole word as one run
+             if ws-word(ws-i:1) = '-' or ws-word(ws-i:1) = "'" then
+               compute ws-seg-len = ws-i - ws-seg-start
+               perform append-segment
+               move ws-word(ws-i:1) to ws-res-word(ws-out-pos:1)
+               add 1 to ws-out-pos
+               compute ws-seg-start = ws-i + 1
+             end-if
+           end-perform
+           compute ws-seg-len = ws-bare-count - ws-seg-start + 1
+           perform append-segment
+           goback
+           .
+
+       append-segment.
+      * compare the raw (signed) inputs, not ws-count - ws-count is an
+      * unsigned PIC 9 field, so a short segment with a large operator-
+      * chosen boundary-len (req019) would store the absolute value of
+      * a negative difference there and defeat a "ws-count <= 1" guard
+           if ws-seg-len > 0 then
+             if ws-seg-len > (2 * ws-boundary-len) + 1 then
+               compute ws-count = ws-seg-len - (2 * ws-boundary-len)
+               string ws-word(ws-seg-start:ws-boundary-len)
+                      ws-count-str
+                      ws-word(ws-seg-start + ws-seg-len -
+                              ws-boundary-len: ws-boundary-len)
+                      into ws-res-word(ws-out-pos:)
+               compute ws-out-pos =
+                 ws-out-pos + (2 * ws-boundary-len) + 3
+             else
+               move ws-word(ws-seg-start:ws-seg-len)
+                 to ws-res-word(ws-out-pos:ws-seg-len)
+               add ws-seg-len to ws-out-pos
+             end-if
+           end-if
+           .
+
+       end program calculate-numeronym.
