@@ -0,0 +1,136 @@
+       identification division.
+       program-id. random-export.
+
+       environment division.
+       input-output section.
+       file-control.
+           select random-in assign to 'RANDOM.OUT'
+           organization is line sequential
+           file status is ws-random-status.
+
+           select export-out assign to 'RANDOM.EXP'
+           organization is line sequential
+           file status is ws-export-status.
+
+           select audit-log assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is ws-audit-log-status.
+
+       data division.
+       file section.
+       fd  random-in.
+       01 ro-record.
+           02 ro-randed pic S9V9(10).
+           02 ro-cur-date pic X(8).
+
+       fd  export-out.
+      * fixed-width feed for the downstream (non-COBOL) allocation
+      * system: one 'D' record per draw, one 'T' trailer with the
+      * record count and a checksum, so it can validate the file
+      * before loading it.
+       01 exp-record.
+           02 exp-rec-type pic X(1).
+           02 exp-sign pic X(1).
+           02 exp-digits pic 9(11).
+           02 exp-cur-date pic X(8).
+           02 exp-count pic 9(6).
+           02 exp-checksum pic 9(12).
+
+       fd  audit-log.
+       copy "audit-data.copy".
+
+       working-storage section.
+       copy "status-data.copy".
+       01 ws-random-status pic XX.
+       01 ws-export-status pic XX.
+       01 ws-audit-log-status pic XX.
+       01 ws-eof pic X value 'N'.
+       01 ws-record-count pic 9(6) value 0.
+       01 ws-checksum pic 9(12) value 0.
+
+       01 ws-export-value.
+           02 ws-export-unsigned pic 9V9(10).
+           02 ws-export-digits redefines ws-export-unsigned pic 9(11).
+
+       procedure division.
+       main-line.
+           perform export-draws
+           perform set-job-status
+           display "JOB STATUS: " ws-job-return-code " "
+             ws-job-message
+           perform write-audit-log
+           move ws-job-return-code to return-code
+           stop run
+           .
+
+       export-draws.
+           open input random-in
+           if ws-random-status = '00' then
+             open output export-out
+             perform until ws-eof = 'Y'
+               read random-in
+                 at end move 'Y' to ws-eof
+                 not at end perform write-detail-record
+               end-read
+             end-perform
+             perform write-trailer-record
+             close export-out
+             close random-in
+           else
+             display "RANDOM.OUT NOT FOUND - NOTHING TO EXPORT"
+           end-if
+           .
+
+       write-detail-record.
+           add 1 to ws-record-count
+           move spaces to exp-record
+           move 'D' to exp-rec-type
+           if ro-randed < 0 then
+             move '-' to exp-sign
+           else
+             move '+' to exp-sign
+           end-if
+           move function abs(ro-randed) to ws-export-unsigned
+           move ws-export-digits to exp-digits
+           move ro-cur-date to exp-cur-date
+           move 0 to exp-count
+           move 0 to exp-checksum
+           write exp-record
+           add exp-digits to ws-checksum
+           .
+
+       write-trailer-record.
+           move spaces to exp-record
+           move 'T' to exp-rec-type
+           move spaces to exp-sign
+           move 0 to exp-digits
+           move spaces to exp-cur-date
+           move ws-record-count to exp-count
+           move ws-checksum to exp-checksum
+           write exp-record
+           .
+
+       set-job-status.
+           if ws-random-status not = '00' then
+             set job-warning to true
+             move "NO RANDOM.OUT TO EXPORT" to ws-job-message
+           else
+             set job-ok to true
+             move "EXPORT COMPLETE" to ws-job-message
+           end-if
+           .
+
+       write-audit-log.
+           move "RANDOM-EXPORT" to aud-program-id
+           move function current-date to aud-timestamp
+           move ws-job-message to aud-outcome
+           move "BATCH" to aud-operator-id
+           open extend audit-log
+           if ws-audit-log-status = "35" then
+             open output audit-log
+           end-if
+           write aud-record
+           close audit-log
+           .
+
+       end program random-export.
