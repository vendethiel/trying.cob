@@ -0,0 +1,138 @@
+       identification division.
+       program-id. dico-audit.
+
+       environment division.
+         input-output section.
+           file-control.
+           select master-in assign to 'dico.txt'
+           organization is line sequential.
+
+           select except-rpt assign to 'DICOAUDIT.RPT'
+           organization is line sequential.
+
+           select audit-log assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is ws-audit-log-status.
+
+       data division.
+         file section.
+           fd master-in.
+           01 mi-word pic A(25).
+
+           fd except-rpt.
+           01 print-line pic X(80).
+
+           fd audit-log.
+           copy "audit-data.copy".
+
+         working-storage section.
+           copy "status-data.copy".
+           01 ws-audit-log-status pic XX.
+           01 ws-word pic A(25).
+           01 ws-prev-word pic A(25) value spaces.
+           01 ws-eof pic A(1) value 'N'.
+           01 ws-line-number pic 9(6) value 0.
+           01 ws-dup-count pic 9(5) value 0.
+           01 ws-break-count pic 9(5) value 0.
+           01 ws-run-date pic X(10).
+
+       procedure division.
+       main-line.
+           move function current-date(1:8) to ws-run-date
+           open input master-in
+           open output except-rpt
+           perform write-report-header
+           perform until ws-eof = 'Y'
+             read master-in into ws-word
+               at end move 'Y' to ws-eof
+               not at end
+                 add 1 to ws-line-number
+                 perform check-word
+                 move ws-word to ws-prev-word
+             end-read
+           end-perform
+           perform write-report-footer
+           close master-in
+           close except-rpt
+           perform set-job-status
+           display "JOB STATUS: " ws-job-return-code " "
+             ws-job-message
+           perform write-audit-log
+           move ws-job-return-code to return-code
+           stop run
+           .
+
+       check-word.
+           if ws-line-number > 1 then
+             if ws-word = ws-prev-word then
+               add 1 to ws-dup-count
+               perform write-exception-line-dup
+             else if ws-word < ws-prev-word then
+               add 1 to ws-break-count
+               perform write-exception-line-break
+             end-if
+           end-if
+           .
+
+       write-exception-line-dup.
+           move spaces to print-line
+           string "LINE " ws-line-number
+             "  DUPLICATE ENTRY: " ws-word into print-line
+           write print-line
+           .
+
+       write-exception-line-break.
+           move spaces to print-line
+           string "LINE " ws-line-number
+             "  OUT OF SEQUENCE: " ws-word
+             " AFTER " ws-prev-word into print-line
+           write print-line
+           .
+
+       write-report-header.
+           move spaces to print-line
+           string "DICO.TXT WEEKLY AUDIT  " ws-run-date into print-line
+           write print-line
+           move spaces to print-line
+           write print-line
+           .
+
+       write-report-footer.
+           move spaces to print-line
+           write print-line
+           move spaces to print-line
+           string "WORDS CHECKED: " ws-line-number into print-line
+           write print-line
+           move spaces to print-line
+           string "DUPLICATE ENTRIES: " ws-dup-count into print-line
+           write print-line
+           move spaces to print-line
+           string "OUT-OF-SEQUENCE ENTRIES: " ws-break-count
+             into print-line
+           write print-line
+           .
+
+       set-job-status.
+           if ws-dup-count = 0 and ws-break-count = 0 then
+             set job-ok to true
+             move "AUDIT CLEAN, NO EXCEPTIONS" to ws-job-message
+           else
+             set job-warning to true
+             move "AUDIT FOUND EXCEPTIONS" to ws-job-message
+           end-if
+           .
+
+       write-audit-log.
+           move "DICO-AUDIT" to aud-program-id
+           move function current-date to aud-timestamp
+           move ws-job-message to aud-outcome
+           move "BATCH" to aud-operator-id
+           open extend audit-log
+           if ws-audit-log-status = "35" then
+             open output audit-log
+           end-if
+           write aud-record
+           close audit-log
+           .
+
+       end program dico-audit.
