@@ -0,0 +1,7 @@
+       01 wm-record.
+           02 wm-word pic A(25).
+      * sorted-letter signature, so a dictionary-wide anagram search
+      * is a signature compare instead of a 26-letter tally rebuilt
+      * from scratch for every word - blank on the key-1 control
+      * record, one per word on every data record
+           02 wm-signature pic A(25).
