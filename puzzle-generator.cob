@@ -0,0 +1,197 @@
+       identification division.
+       program-id. puzzle-generator.
+
+       environment division.
+       input-output section.
+       file-control.
+           select puzzle-ctl assign to 'PUZZLE.DAT'
+           organization is line sequential.
+
+           select anagram-batch assign to 'ANAGRAM.DAT'
+           organization is line sequential.
+
+           select matches-in assign to 'ANAGRAM-MATCHES.OUT'
+           organization is line sequential
+           file status is ws-matches-status.
+
+           select puzzle-out assign to 'PUZZLE.OUT'
+           organization is line sequential
+           file status is ws-puzzle-out-status.
+
+           select audit-log assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is ws-audit-log-status.
+
+       data division.
+       file section.
+       fd  puzzle-ctl.
+       01 pz-ctl-record.
+           02 pz-subject pic X(40).
+
+       fd  anagram-batch.
+       01 ana-in-record.
+           02 ana-in-subject pic X(40).
+           02 ana-in-cand-count pic 999.
+           02 ana-in-candidate pic X(40) occurs 200 times.
+
+       fd  matches-in.
+       01 mat-record.
+           02 mat-date pic X(10).
+           02 mat-subject pic X(40).
+           02 mat-word pic X(40).
+
+       fd  puzzle-out.
+       01 print-line pic X(80).
+
+       fd  audit-log.
+       copy "audit-data.copy".
+
+       working-storage section.
+       copy "status-data.copy".
+       78  ws-max-candidates value 200.
+       01 ws-matches-status pic XX.
+       01 ws-puzzle-out-status pic XX.
+       01 ws-audit-log-status pic XX.
+       01 ws-subject pic X(40) value spaces.
+       01 ws-run-date pic X(10).
+       01 ws-eof pic X value 'N'.
+       01 i pic 9(4).
+
+       01 ws-match-count pic 999 value 0.
+       01 ws-match-table.
+           02 ws-match pic X(40) occurs 200 times.
+       01 ws-dup-found pic X value 'N'.
+       01 ws-dup-i pic 9(4).
+
+       procedure division.
+       main-line.
+           move function current-date(1:8) to ws-run-date
+           perform load-control
+           perform write-batch-record
+           call "SYSTEM" using './anagram'
+           perform read-matches
+           perform write-puzzle-out
+           perform set-job-status
+           display "JOB STATUS: " ws-job-return-code " "
+             ws-job-message
+           perform write-audit-log
+           move ws-job-return-code to return-code
+           stop run
+           .
+
+       load-control.
+           move spaces to ws-subject
+           open input puzzle-ctl
+           read puzzle-ctl
+             at end
+               display "PUZZLE.DAT NOT FOUND OR EMPTY - NO SUBJECT"
+             not at end
+               move pz-subject to ws-subject
+           end-read
+           close puzzle-ctl
+           .
+
+      * a zero candidate count tells anagram.cob's batch reader to run
+      * FIND-ANAGRAMS-IN-DICTIONARY - the whole-dictionary signature
+      * scan over WORD-MASTER.DAT - instead of checking an explicit
+      * candidate list, so the puzzle draws from the full master file
+      * rather than a hand-built, alphabetically-truncated subset
+       write-batch-record.
+           move spaces to ana-in-record
+           move ws-subject to ana-in-subject
+           move 0 to ana-in-cand-count
+           open output anagram-batch
+           write ana-in-record
+           close anagram-batch
+           .
+
+      * ANAGRAM-MATCHES.OUT is opened EXTEND and never truncated (it
+      * accumulates across every nightly run), so a subject reused on
+      * a later day must only pull today's rows, and a rerun on the
+      * same day must not double up a word already collected
+       read-matches.
+           move 0 to ws-match-count
+           move 'N' to ws-eof
+           open input matches-in
+           if ws-matches-status = '00' then
+             perform until ws-eof = 'Y'
+               read matches-in
+                 at end move 'Y' to ws-eof
+                 not at end
+                   if function trim(mat-subject) =
+                      function trim(ws-subject)
+                      and mat-date = ws-run-date
+                      and ws-match-count < ws-max-candidates then
+                     perform check-duplicate-match
+                     if ws-dup-found = 'N' then
+                       add 1 to ws-match-count
+                       move mat-word to ws-match(ws-match-count)
+                     end-if
+                   end-if
+               end-read
+             end-perform
+             close matches-in
+           end-if
+           .
+
+       check-duplicate-match.
+           move 'N' to ws-dup-found
+           perform varying ws-dup-i from 1 by 1
+             until ws-dup-i > ws-match-count or ws-dup-found = 'Y'
+             if ws-match(ws-dup-i) = mat-word then
+               move 'Y' to ws-dup-found
+             end-if
+           end-perform
+           .
+
+       write-puzzle-out.
+           open output puzzle-out
+           move spaces to print-line
+           string "DAILY PUZZLE ANSWER KEY  " ws-run-date
+             into print-line
+           write print-line
+           move spaces to print-line
+           write print-line
+           move spaces to print-line
+           string "SUBJECT: " ws-subject into print-line
+           write print-line
+           move spaces to print-line
+           write print-line
+           if ws-match-count = 0 then
+             move spaces to print-line
+             move "  (no anagram matches found)" to print-line
+             write print-line
+           else
+             perform varying i from 1 by 1 until i > ws-match-count
+               move spaces to print-line
+               string "  " i ". " ws-match(i) into print-line
+               write print-line
+             end-perform
+           end-if
+           close puzzle-out
+           .
+
+       set-job-status.
+           if ws-match-count = 0 then
+             set job-warning to true
+             move "PUZZLE GENERATED, NO MATCHES" to ws-job-message
+           else
+             set job-ok to true
+             move "PUZZLE GENERATED" to ws-job-message
+           end-if
+           .
+
+       write-audit-log.
+           move "PUZZLE-GENERATOR" to aud-program-id
+           move function current-date to aud-timestamp
+           move ws-job-message to aud-outcome
+           move "BATCH" to aud-operator-id
+           open extend audit-log
+           if ws-audit-log-status = "35" then
+             open output audit-log
+           end-if
+           write aud-record
+           close audit-log
+           .
+
+       end program puzzle-generator.
