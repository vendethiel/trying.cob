@@ -1,22 +1,114 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ANAGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANAGRAM-IN ASSIGN TO 'ANAGRAM.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTS-OUT ASSIGN TO 'REJECTS.OUT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECTS-OUT-STATUS.
+           SELECT VOLUME-LOG ASSIGN TO 'VOLUME.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VOLUME-LOG-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO 'AUDIT.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT WORD-MASTER ASSIGN TO 'WORD-MASTER.DAT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS WS-WM-REL-KEY
+           FILE STATUS IS WS-WORD-MASTER-STATUS.
+           SELECT MATCHES-OUT ASSIGN TO 'ANAGRAM-MATCHES.OUT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MATCHES-OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANAGRAM-IN.
+       01 ANA-IN-RECORD.
+           02 ANA-IN-SUBJECT PIC X(40).
+           02 ANA-IN-CAND-COUNT PIC 999.
+           02 ANA-IN-CANDIDATE PIC X(40) OCCURS 200 TIMES.
+
+       FD  REJECTS-OUT.
+       01 REJ-RECORD.
+           02 REJ-SUBJECT PIC X(40).
+           02 REJ-CANDIDATE PIC X(40).
+           02 REJ-REASON PIC X(20).
+
+       FD  VOLUME-LOG.
+       01 VOL-RECORD.
+           02 VOL-DATE PIC X(10).
+           02 VOL-SUBJECT PIC X(40).
+           02 VOL-CANDIDATES-CHECKED PIC 9(6).
+           02 VOL-MATCHES-FOUND PIC 999.
+
+       FD  AUDIT-LOG.
+           COPY "audit-data.copy".
+
+       FD  WORD-MASTER.
+           COPY "word-master.copy".
+
+       FD  MATCHES-OUT.
+       01 MAT-RECORD.
+           02 MAT-DATE PIC X(10).
+           02 MAT-SUBJECT PIC X(40).
+           02 MAT-WORD PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01 WS-SUBJECT PIC X(20).
-       01 WS-CANDIDATES-COUNT PIC 9.
+           COPY "status-data.copy".
+       01 WS-RECORDS-PROCESSED PIC 9(6) VALUE 0.
+       01 WS-AUDIT-LOG-STATUS PIC XX.
+       01 WS-VOLUME-LOG-STATUS PIC XX.
+       01 WS-REJECTS-OUT-STATUS PIC XX.
+       01 WS-MATCHES-OUT-STATUS PIC XX.
+       01 WS-WORD-MASTER-STATUS PIC XX.
+       01 WS-WM-REL-KEY PIC 9(6).
+       01 WS-WM-MASTER-COUNT PIC 9(6).
+       01 WS-WM-LOW PIC 9(6).
+       01 WS-WM-HIGH PIC 9(6).
+       01 WS-WM-MID PIC 9(6).
+       01 WS-WM-TARGET PIC A(25).
+       01 WS-WM-FOUND PIC X VALUE 'N'.
+       01 WS-CHECK-MASTER-FLAG PIC X VALUE 'N'.
+       78  WS-MAX-CANDIDATES VALUE 200.
+       01 WS-SUBJECT PIC X(40).
+       01 WS-CANDIDATES-COUNT PIC 999.
        01 WS-CANDIDATES-TABLE.
-           02 WS-CANDIDATES OCCURS 1 TO 20
+           02 WS-CANDIDATES OCCURS 1 TO WS-MAX-CANDIDATES
                             DEPENDING ON WS-CANDIDATES-COUNT.
-              05 WS-CANDIDATE PIC X(20).
-       01 WS-RESULT-LIST PIC X(48) VALUE SPACES.
+              05 WS-CANDIDATE PIC X(40).
+       01 WS-MATCH-COUNT PIC 999 VALUE 0.
+       01 WS-MATCH-TABLE.
+           02 WS-MATCHES OCCURS 0 TO WS-MAX-CANDIDATES
+                         DEPENDING ON WS-MATCH-COUNT.
+              05 WS-MATCH PIC X(40).
+       01 WS-BATCH-EOF PIC X VALUE 'N'.
+       01 WS-CANDIDATE-TEXT PIC X(40).
+       01 WS-CANDIDATES-CHECKED PIC 9(6) VALUE 0.
+       01 WS-RUN-DATE PIC X(10).
+
+      * precomputed-signature scan of the dictionary-wide master -
+      * built once per subject instead of a 26-letter tally rebuilt
+      * from scratch for every candidate word in the file
+       01 WS-SUBJECT-SIGNATURE PIC A(40).
+       01 WS-SIG-BUFFER PIC A(40).
+       01 WS-SIG-COMPACT PIC A(40).
+       01 WS-SIG-LEN PIC 99.
+       01 WS-SIG-I PIC 99.
+       01 WS-SIG-J PIC 99.
+       01 WS-SIG-MIN-POS PIC 99.
+       01 WS-SIG-TEMP PIC A.
 
        LOCAL-STORAGE SECTION.
        01 LS-I USAGE IS INDEX.
-       01 LS-LC PIC X(20).
+       01 LS-LC PIC X(40).
        01 LS-OK PIC 1 VALUE 0.
+       01 LS-REJECT-REASON PIC X(20) VALUE SPACES.
 
-       01 LS-TALLY-CUR PIC X(20).
+       01 LS-TALLY-CUR PIC X(40).
        01 LS-TALLY-I USAGE IS INDEX.
        01 LS-PHASE-I USAGE IS INDEX.
        01 LS-EQ-COUNT PIC 99.
@@ -28,37 +120,267 @@
 
        PROCEDURE DIVISION.
 
+       MAIN-LINE.
+           perform BATCH-RUN
+           perform SET-JOB-STATUS
+           display "JOB STATUS: " WS-JOB-RETURN-CODE " "
+             WS-JOB-MESSAGE
+           perform WRITE-AUDIT-LOG
+           move WS-JOB-RETURN-CODE to RETURN-CODE
+           goback
+           .
+
+       WRITE-AUDIT-LOG.
+           move "ANAGRAM" to AUD-PROGRAM-ID
+           move function current-date to AUD-TIMESTAMP
+           move WS-JOB-MESSAGE to AUD-OUTCOME
+           move "BATCH" to AUD-OPERATOR-ID
+           open extend AUDIT-LOG
+           if WS-AUDIT-LOG-STATUS = "35" then
+             open output AUDIT-LOG
+           end-if
+           write AUD-RECORD
+           close AUDIT-LOG
+           .
+
+       SET-JOB-STATUS.
+           if WS-RECORDS-PROCESSED = 0 then
+             set JOB-WARNING to true
+             move "NO INPUT RECORDS PROCESSED" to WS-JOB-MESSAGE
+           else
+             set JOB-OK to true
+             move "BATCH RUN COMPLETE" to WS-JOB-MESSAGE
+           end-if
+           .
+
+       BATCH-RUN.
+           move function current-date(1:8) to WS-RUN-DATE
+           open input ANAGRAM-IN
+           open extend REJECTS-OUT
+           if WS-REJECTS-OUT-STATUS = '35' then
+             open output REJECTS-OUT
+           end-if
+           open extend VOLUME-LOG
+           if WS-VOLUME-LOG-STATUS = '35' then
+             open output VOLUME-LOG
+           end-if
+           open extend MATCHES-OUT
+           if WS-MATCHES-OUT-STATUS = '35' then
+             open output MATCHES-OUT
+           end-if
+           perform until WS-BATCH-EOF = 'Y'
+             read ANAGRAM-IN
+               at end move 'Y' to WS-BATCH-EOF
+               not at end perform PROCESS-BATCH-RECORD
+             end-read
+           end-perform
+           close ANAGRAM-IN
+           close REJECTS-OUT
+           close VOLUME-LOG
+           close MATCHES-OUT
+           .
+
+       PROCESS-BATCH-RECORD.
+           add 1 to WS-RECORDS-PROCESSED
+           move 'N' to WS-CHECK-MASTER-FLAG
+           move ANA-IN-SUBJECT to WS-SUBJECT
+           move ANA-IN-CAND-COUNT to WS-CANDIDATES-COUNT
+           move 0 to WS-CANDIDATES-CHECKED
+           perform varying LS-I
+             from 1 by 1
+             until LS-I > WS-CANDIDATES-COUNT
+             move ANA-IN-CANDIDATE(LS-I) to WS-CANDIDATE(LS-I)
+           end-perform
+           if WS-CANDIDATES-COUNT = 0 then
+            perform FIND-ANAGRAMS-IN-DICTIONARY
+           else
+            perform FIND-ANAGRAMS
+           end-if
+           display "SUBJECT: " WS-SUBJECT
+             " MATCH COUNT: " WS-MATCH-COUNT
+           perform varying LS-I
+             from 1 by 1
+             until LS-I > WS-MATCH-COUNT
+             display "  MATCH: " WS-MATCH(LS-I)
+           end-perform
+           perform LOG-VOLUME
+           .
+
+       LOG-VOLUME.
+           move WS-RUN-DATE to VOL-DATE
+           move WS-SUBJECT to VOL-SUBJECT
+           move WS-CANDIDATES-CHECKED to VOL-CANDIDATES-CHECKED
+           move WS-MATCH-COUNT to VOL-MATCHES-FOUND
+           write VOL-RECORD
+           .
+
        FIND-ANAGRAMS.
-           move spaces to WS-RESULT-LIST
+           move 0 to WS-MATCH-COUNT
+           move 'N' to WS-CHECK-MASTER-FLAG
            move function lower-case (WS-SUBJECT) to WS-SUBJECT
-           perform ADD-IF-VALID
-             varying LS-I
+           perform varying LS-I
              from 1 by 1
              until LS-I > WS-CANDIDATES-COUNT
+             move WS-CANDIDATE(LS-I) to WS-CANDIDATE-TEXT
+             perform ADD-IF-VALID
+           end-perform
            .
 
-       ADD-IF-VALID.
-           move function lower-case(WS-CANDIDATE(LS-I)) to LS-LC
-           perform CHECK-ANAGRAM
-           if LS-OK = 1 then
-            perform ADD-WORD
+       OPEN-WORD-MASTER.
+           open input WORD-MASTER
+           if WS-WORD-MASTER-STATUS = '00' then
+             move 1 to WS-WM-REL-KEY
+             read WORD-MASTER
+             move WM-WORD(1:6) to WS-WM-MASTER-COUNT
+           else
+             move 0 to WS-WM-MASTER-COUNT
            end-if
            .
-       
-       ADD-WORD.
-           if WS-RESULT-LIST = spaces then
-            string WS-CANDIDATE(LS-I) into WS-RESULT-LIST
+
+       CLOSE-WORD-MASTER.
+           if WS-WORD-MASTER-STATUS = '00' then
+             close WORD-MASTER
+           end-if
+           .
+
+       WORD-EXISTS-CHECK.
+           move function lower-case (function trim(WS-CANDIDATE-TEXT))
+             to WS-WM-TARGET
+           move 'N' to WS-WM-FOUND
+           move 2 to WS-WM-LOW
+           compute WS-WM-HIGH = WS-WM-MASTER-COUNT + 1
+           perform until WS-WM-LOW > WS-WM-HIGH or WS-WM-FOUND = 'Y'
+             compute WS-WM-MID = (WS-WM-LOW + WS-WM-HIGH) / 2
+             move WS-WM-MID to WS-WM-REL-KEY
+             read WORD-MASTER
+               invalid key continue
+             end-read
+             if WM-WORD = WS-WM-TARGET then
+               move 'Y' to WS-WM-FOUND
+             else
+               if WM-WORD < WS-WM-TARGET then
+                 compute WS-WM-LOW = WS-WM-MID + 1
+               else
+                 compute WS-WM-HIGH = WS-WM-MID - 1
+               end-if
+             end-if
+           end-perform
+           .
+
+       FIND-ANAGRAMS-IN-DICTIONARY.
+           move 0 to WS-MATCH-COUNT
+           move 'Y' to WS-CHECK-MASTER-FLAG
+           move function lower-case (WS-SUBJECT) to WS-SUBJECT
+           move WS-SUBJECT to WS-SIG-BUFFER
+           perform COMPUTE-SIGNATURE
+           move WS-SIG-BUFFER to WS-SUBJECT-SIGNATURE
+           perform OPEN-WORD-MASTER
+           perform varying WS-WM-REL-KEY from 2 by 1
+             until WS-WM-REL-KEY > WS-WM-MASTER-COUNT + 1
+             read WORD-MASTER
+               invalid key continue
+               not invalid key perform ADD-IF-VALID-BY-SIGNATURE
+             end-read
+           end-perform
+           perform CLOSE-WORD-MASTER
+           .
+
+       ADD-IF-VALID-BY-SIGNATURE.
+           add 1 to WS-CANDIDATES-CHECKED
+           move WM-WORD to WS-CANDIDATE-TEXT
+           move function lower-case(WS-CANDIDATE-TEXT) to LS-LC
+           if WS-SUBJECT = LS-LC then
+             move "SELF-MATCH" to LS-REJECT-REASON
+             perform LOG-REJECT
+           else
+             if WM-SIGNATURE = WS-SUBJECT-SIGNATURE then
+               perform ADD-WORD
+             else
+               move "LETTER-MISMATCH" to LS-REJECT-REASON
+               perform LOG-REJECT
+             end-if
+           end-if
+           .
+
+      * sort the candidate's letters into WS-SIG-BUFFER's shape -
+      * matches word-master-build.cob's own signature computation,
+      * since a subject word may not itself be a dictionary entry
+      * with a precomputed WM-SIGNATURE to read
+       COMPUTE-SIGNATURE.
+           move function lower-case(WS-SIG-BUFFER) to WS-SIG-BUFFER
+           move spaces to WS-SIG-COMPACT
+           move 0 to WS-SIG-LEN
+           perform varying WS-SIG-I from 1 by 1
+             until WS-SIG-I > function length(WS-SIG-BUFFER)
+             if WS-SIG-BUFFER(WS-SIG-I:1) not = space
+               add 1 to WS-SIG-LEN
+               move WS-SIG-BUFFER(WS-SIG-I:1)
+                 to WS-SIG-COMPACT(WS-SIG-LEN:1)
+             end-if
+           end-perform
+           move WS-SIG-COMPACT to WS-SIG-BUFFER
+           perform varying WS-SIG-I from 1 by 1
+             until WS-SIG-I >= WS-SIG-LEN
+             move WS-SIG-I to WS-SIG-MIN-POS
+             compute WS-SIG-J = WS-SIG-I + 1
+             perform varying WS-SIG-J from WS-SIG-J by 1
+               until WS-SIG-J > WS-SIG-LEN
+               if WS-SIG-BUFFER(WS-SIG-J:1) <
+                  WS-SIG-BUFFER(WS-SIG-MIN-POS:1) then
+                 move WS-SIG-J to WS-SIG-MIN-POS
+               end-if
+             end-perform
+             if WS-SIG-MIN-POS not = WS-SIG-I then
+               move WS-SIG-BUFFER(WS-SIG-I:1) to WS-SIG-TEMP
+               move WS-SIG-BUFFER(WS-SIG-MIN-POS:1)
+                 to WS-SIG-BUFFER(WS-SIG-I:1)
+               move WS-SIG-TEMP to WS-SIG-BUFFER(WS-SIG-MIN-POS:1)
+             end-if
+           end-perform
+           .
+
+       ADD-IF-VALID.
+           add 1 to WS-CANDIDATES-CHECKED
+           move function lower-case(WS-CANDIDATE-TEXT) to LS-LC
+           move 'Y' to WS-WM-FOUND
+           if WS-CHECK-MASTER-FLAG = 'Y' then
+             perform WORD-EXISTS-CHECK
+           end-if
+           if WS-WM-FOUND not = 'Y' then
+             move "NOT-IN-DICTIONARY" to LS-REJECT-REASON
+             perform LOG-REJECT
            else
-            string WS-RESULT-LIST delimited by space
-                   ","
-                   WS-CANDIDATE(LS-I)
-                   into WS-RESULT-LIST
+             perform CHECK-ANAGRAM
+             if LS-OK = 1 then
+              perform ADD-WORD
+             else
+              perform LOG-REJECT
+             end-if
            end-if
            .
 
+       LOG-REJECT.
+           move WS-SUBJECT to REJ-SUBJECT
+           move WS-CANDIDATE-TEXT to REJ-CANDIDATE
+           move LS-REJECT-REASON to REJ-REASON
+           write REJ-RECORD
+           .
+
+       ADD-WORD.
+           add 1 to WS-MATCH-COUNT
+           move WS-CANDIDATE-TEXT to WS-MATCH(WS-MATCH-COUNT)
+           move WS-RUN-DATE to MAT-DATE
+           move WS-SUBJECT to MAT-SUBJECT
+           move WS-CANDIDATE-TEXT to MAT-WORD
+           write MAT-RECORD
+           .
+
        CHECK-ANAGRAM.
            move 0 to LS-OK
-           if WS-SUBJECT not = LS-LC then
+           move spaces to LS-REJECT-REASON
+           if WS-SUBJECT = LS-LC then
+            move "SELF-MATCH" to LS-REJECT-REASON
+           else
             move LS-LC to LS-TALLY-CUR
             move 1 to LS-PHASE-I
 
@@ -68,16 +390,19 @@
             perform TALLY-CHARACTERS
 
             perform CHECK-PHASES
+            if LS-OK not = 1 then
+             move "LETTER-MISMATCH" to LS-REJECT-REASON
+            end-if
            end-if
            .
-       
+
        TALLY-CHARACTERS.
            perform TALLY-CHARACTER
              varying LS-TALLY-I
              from 1 by 1
              until LS-TALLY-I > 26
            .
-       
+
        TALLY-CHARACTER.
            move 0 to LS-TALLY-COUNT(LS-PHASE-I, LS-TALLY-I)
            move function char (97 + LS-TALLY-I) to LS-TALLY-ASCII
@@ -85,14 +410,15 @@
              tallying LS-TALLY-COUNT(LS-PHASE-I, LS-TALLY-I)
              for all LS-TALLY-ASCII
            .
-       
+
        CHECK-PHASES.
            move 0 to LS-EQ-COUNT.
            perform
              varying LS-TALLY-I
              from 1 by 1
              until LS-TALLY-I > 26
-            if LS-TALLY-COUNT(1, LS-TALLY-I) = LS-TALLY-COUNT(2, LS-TALLY-I) then
+            if LS-TALLY-COUNT(1, LS-TALLY-I) =
+               LS-TALLY-COUNT(2, LS-TALLY-I) then
              add 1 to LS-EQ-COUNT
             end-if
            end-perform
