@@ -0,0 +1 @@
+       01 ws-operator-id pic X(8) value spaces.
