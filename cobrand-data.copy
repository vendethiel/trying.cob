@@ -0,0 +1,9 @@
+       01 init-status pic X(1).
+           88 did-init value 'Y'.
+       01 randed pic S9V9(10).
+       01 cur-date pic X(8).
+       01 randed-low pic S9(9) value 0.
+       01 randed-high pic S9(9) value 0.
+       01 randed-ranged pic S9(9) value 0.
+       01 preview-mode pic X(1) value 'N'.
+           88 preview-mode-yes value 'Y'.
