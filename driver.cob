@@ -0,0 +1,92 @@
+       identification division.
+       program-id. driver.
+
+       environment division.
+       input-output section.
+       file-control.
+           select checkpoint assign to 'DRIVER.CKPT'
+           organization is line sequential
+           file status is ws-ckpt-status.
+
+       data division.
+       file section.
+       fd  checkpoint.
+       01 ckpt-record.
+           02 ckpt-last-step pic 9(2).
+
+       working-storage section.
+       01 ws-ckpt-status pic XX.
+       01 ws-last-step pic 9(2) value 0.
+       01 ws-step pic 9(2).
+       01 ws-step-name pic X(30).
+       01 ws-command pic X(80).
+
+       procedure division.
+       main-line.
+           perform load-checkpoint
+           perform varying ws-step from 1 by 1 until ws-step > 6
+             if ws-step > ws-last-step then
+               perform run-step
+               if return-code not = 0 then
+                 display "STEP " ws-step " FAILED, RC=" return-code
+                 display "RERUN driver TO RESUME AT STEP " ws-step
+                 exit perform
+               else
+                 move ws-step to ws-last-step
+                 perform save-checkpoint
+               end-if
+             else
+               display "STEP " ws-step " ALREADY COMPLETE - SKIPPING"
+             end-if
+           end-perform
+           if ws-last-step = 6 then
+             display "NIGHTLY RUN COMPLETE"
+             move 0 to ws-last-step
+             perform save-checkpoint
+           end-if
+           stop run
+           .
+
+       run-step.
+           evaluate ws-step
+             when 1
+               move "./random-generator" to ws-command
+               move "RANDOM-GENERATOR (DAILY DRAW)" to ws-step-name
+             when 2
+               move "./dico" to ws-command
+               move "DICO (DICTIONARY VALIDATION)" to ws-step-name
+             when 3
+               move "./word-master-build" to ws-command
+               move "WORD-MASTER-BUILD (DICT INDEX)" to ws-step-name
+             when 4
+               move "./anagram" to ws-command
+               move "ANAGRAM (PUZZLE BATCH)" to ws-step-name
+             when 5
+               move "./puzzle-generator" to ws-command
+               move "PUZZLE-GENERATOR (DAILY PUZZLE)" to ws-step-name
+             when 6
+               move "./random-export" to ws-command
+               move "RANDOM-EXPORT (DRAW FEED)" to ws-step-name
+           end-evaluate
+           display "STEP " ws-step ": " ws-step-name
+           call "SYSTEM" using ws-command
+           .
+
+       load-checkpoint.
+           move 0 to ws-last-step
+           open input checkpoint
+           if ws-ckpt-status = '00' then
+             read checkpoint
+               at end continue
+               not at end move ckpt-last-step to ws-last-step
+             end-read
+             close checkpoint
+           end-if
+           .
+
+       save-checkpoint.
+           open output checkpoint
+           move ws-last-step to ckpt-last-step
+           write ckpt-record
+           close checkpoint
+           .
