@@ -0,0 +1,84 @@
+       identification division.
+       program-id. menu.
+
+       data division.
+       working-storage section.
+       01 ws-choice pic 9(2) value 0.
+       01 ws-exit-flag pic X(1) value 'N'.
+       01 ws-status-text pic X(40) value spaces.
+       01 ws-command pic X(80) value spaces.
+
+       screen section.
+       01 main-menu blank screen.
+         02 line 1 col 5 value "PUZZLE DESK UTILITY MENU" highlight.
+         02 line 3 col 5 value "1. ANAGRAM           - anagram batch"
+            reverse-video.
+         02 line 4 col 5 value "2. DICO              - dico listing"
+            reverse-video.
+         02 line 5 col 5 value "3. DICO-MAINT        - dico maint"
+            reverse-video.
+         02 line 6 col 5 value "4. NUMERONYM-MAIN    - numeronym"
+            reverse-video.
+         02 line 7 col 5 value "5. RANDOM-GENERATOR  - random draw"
+            reverse-video.
+         02 line 8 col 5 value "6. DEPENDING-ON      - sampling rpt"
+            reverse-video.
+         02 line 9 col 5 value "7. READ-N-INTEGERS   - totaling"
+            reverse-video.
+         02 line 10 col 5 value "8. READ-UNTIL-WE-DIE - manual total"
+            reverse-video.
+         02 line 11 col 5 value "9. TEST-UI           - entry screen"
+            reverse-video.
+         02 line 12 col 5 value "0. EXIT" reverse-video.
+         02 line 14 col 5 pic X(40) from ws-status-text
+            foreground-color 4 highlight.
+
+       procedure division.
+       main-line.
+           perform until ws-exit-flag = 'Y'
+             display main-menu
+             call "menu-io" using ws-choice
+             perform route-selection
+           end-perform
+           stop run
+           .
+
+       route-selection.
+           move spaces to ws-status-text
+           evaluate ws-choice
+             when 1 move "./anagram" to ws-command
+             when 2 move "./dico" to ws-command
+             when 3 move "./dico-maint" to ws-command
+             when 4 move "./numeronym" to ws-command
+             when 5 move "./random-generator" to ws-command
+             when 6 move "./depending-on" to ws-command
+             when 7 move "./read-n-integers" to ws-command
+             when 8 move "./read-until-we-die" to ws-command
+             when 9 move "./ui-test" to ws-command
+             when 0 move 'Y' to ws-exit-flag
+             when other move "INVALID SELECTION, TRY AGAIN"
+               to ws-status-text
+           end-evaluate
+           if ws-exit-flag not = 'Y' and ws-command not = spaces then
+             call "SYSTEM" using ws-command
+             move spaces to ws-command
+           end-if
+           .
+
+       end program menu.
+
+       identification division.
+       program-id. menu-io.
+
+       data division.
+       linkage section.
+       01 io-choice pic 9(2).
+
+       procedure division using io-choice.
+       main-line.
+           display "Select an option (0-9)"
+           accept io-choice
+           goback
+           .
+
+       end program menu-io.
