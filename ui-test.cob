@@ -1,19 +1,213 @@
        identification division.
        program-id. test-ui.
 
+       environment division.
+       input-output section.
+       file-control.
+           select audit-log assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is ws-audit-log-status.
 
        data division.
+       file section.
+       fd  audit-log.
+       copy "audit-data.copy".
+
        working-storage section.
-       77 ws-name pic A(10) value "YO YO YO".
+       copy "operator-data.copy".
+       01 ws-audit-log-status pic XX.
+       77 ws-name pic A(20) value spaces.
+       01 ws-id pic 9(8) value 0.
+       01 ws-amount pic 9(9) value 0.
+       01 ws-cancelled pic X(1) value 'N'.
+       01 ws-error-text pic X(40) value spaces.
+
+       01 ws-prompt pic X(60).
+       01 ws-field-text pic X(20).
+       01 ws-numeric-only pic X(1).
+       01 ws-pause-seconds pic 9(4) value 5.
 
        screen section.
        01 main-screen blank screen.
-         02 line 1 col 5 pic A(10) from ws-name.
-         02 line 2.
-           03 col 1 value "hey".
-           03 col 32 value "???".
+         02 line 1 col 5 value "DATA ENTRY FORM" highlight.
+         02 line 3 col 5 value "Name:" reverse-video.
+         02 line 3 col 20 pic X(20) from ws-name.
+         02 line 4 col 5 value "ID:" reverse-video.
+         02 line 4 col 20 pic 9(8) from ws-id.
+         02 line 5 col 5 value "Amount:" reverse-video.
+         02 line 5 col 20 pic 9(9) from ws-amount.
+         02 line 7 col 5 value "Type CANCEL at any prompt to back out"
+            lowlight.
+         02 line 9 col 5 pic X(40) from ws-error-text
+            foreground-color 4 highlight.
 
        procedure division.
+       main-line.
+           move "Operator ID, for the session log" to ws-prompt
+           move spaces to ws-field-text
+           call "test-ui-io" using 'S', ws-prompt, ws-field-text,
+               ws-numeric-only, ws-cancelled, ws-error-text,
+               ws-pause-seconds
+           move ws-field-text(1:8) to ws-operator-id
+           display main-screen
+           move "Enter Name (or CANCEL to abort)" to ws-prompt
+           move 'N' to ws-numeric-only
+           move spaces to ws-field-text
+           call "test-ui-io" using 'F', ws-prompt, ws-field-text,
+               ws-numeric-only, ws-cancelled, ws-error-text,
+               ws-pause-seconds
+           move ws-field-text to ws-name
            display main-screen
-           end-display.
-           call "C$SLEEP" using 5 end-call.
+
+           if ws-cancelled not = 'Y' then
+             move "Enter ID, digits only (or CANCEL to abort)"
+               to ws-prompt
+             move 'Y' to ws-numeric-only
+             move spaces to ws-field-text
+             call "test-ui-io" using 'F', ws-prompt, ws-field-text,
+                 ws-numeric-only, ws-cancelled, ws-error-text,
+                 ws-pause-seconds
+             if ws-cancelled not = 'Y' then
+               move function trim(ws-field-text) to ws-id
+             end-if
+             display main-screen
+           end-if
+
+           if ws-cancelled not = 'Y' then
+             move "Enter Amount, digits only (or CANCEL to abort)"
+               to ws-prompt
+             move 'Y' to ws-numeric-only
+             move spaces to ws-field-text
+             call "test-ui-io" using 'F', ws-prompt, ws-field-text,
+                 ws-numeric-only, ws-cancelled, ws-error-text,
+                 ws-pause-seconds
+             if ws-cancelled not = 'Y' then
+               move function trim(ws-field-text) to ws-amount
+             end-if
+             display main-screen
+           end-if
+
+           if ws-cancelled = 'Y' then
+             move "ENTRY CANCELLED" to ws-error-text
+             display main-screen
+           end-if
+
+           call "test-ui-io" using 'P', ws-prompt, ws-field-text,
+               ws-numeric-only, ws-cancelled, ws-error-text,
+               ws-pause-seconds
+           perform write-audit-log
+           stop run
+           .
+
+       write-audit-log.
+           move "TEST-UI" to aud-program-id
+           move function current-date to aud-timestamp
+           move ws-operator-id to aud-operator-id
+           if ws-cancelled = 'Y' then
+             move "ENTRY CANCELLED" to aud-outcome
+           else
+             move "ENTRY COMPLETE" to aud-outcome
+           end-if
+           open extend audit-log
+           if ws-audit-log-status = "35" then
+             open output audit-log
+           end-if
+           write aud-record
+           close audit-log
+           .
+
+       end program test-ui.
+
+       identification division.
+       program-id. test-ui-io.
+
+       data division.
+       working-storage section.
+       01 ws-valid-entry pic X(1).
+       01 ws-text-len pic 99.
+       01 ws-text-spc pic 99.
+       01 ws-timeout-tenths pic 9(6).
+       01 ws-any-key pic X(1).
+
+       linkage section.
+       01 io-op pic X(1).
+       01 io-prompt pic X(60).
+       01 io-field-text pic X(20).
+       01 io-numeric-only pic X(1).
+       01 io-cancelled pic X(1).
+       01 io-error-text pic X(40).
+       01 io-pause-seconds pic 9(4).
+
+       procedure division using io-op, io-prompt, io-field-text,
+              io-numeric-only, io-cancelled, io-error-text,
+              io-pause-seconds.
+           evaluate io-op
+             when 'F'
+               perform capture-field
+             when 'S'
+               perform capture-sign-on
+             when 'P'
+               perform pause-for-operator
+           end-evaluate
+           goback
+           .
+
+       capture-field.
+           move 'N' to io-cancelled
+           move spaces to io-error-text
+           move 'N' to ws-valid-entry
+           perform until ws-valid-entry = 'Y'
+             display function trim(io-prompt)
+             accept io-field-text
+             if function upper-case(function trim(io-field-text))
+                = 'CANCEL' then
+               move 'Y' to io-cancelled
+               move 'Y' to ws-valid-entry
+             else
+               if io-numeric-only = 'Y' then
+                 perform check-numeric-text
+               else
+                 move 'Y' to ws-valid-entry
+               end-if
+               if ws-valid-entry not = 'Y' then
+                 move "INVALID ENTRY - DIGITS ONLY, TRY AGAIN"
+                   to io-error-text
+                 display "Invalid entry, digits only - try again"
+               end-if
+             end-if
+           end-perform
+           .
+
+       capture-sign-on.
+           display function trim(io-prompt)
+           accept io-field-text
+           .
+
+       check-numeric-text.
+           move 0 to ws-text-spc
+           inspect io-field-text tallying ws-text-spc for trailing
+             space
+           compute ws-text-len = function length(io-field-text) -
+             ws-text-spc
+           if ws-text-len > 0
+             and io-field-text(1:ws-text-len) is numeric then
+             move 'Y' to ws-valid-entry
+           else
+             move 'N' to ws-valid-entry
+           end-if
+           .
+
+       pause-for-operator.
+           display "Pause before returning, in seconds (0-99)"
+           accept io-pause-seconds
+           compute ws-timeout-tenths = io-pause-seconds * 10
+           display "Press ENTER to continue (or wait "
+             io-pause-seconds " seconds)..."
+           if ws-timeout-tenths > 0 then
+             accept ws-any-key with time-out ws-timeout-tenths
+           else
+             accept ws-any-key
+           end-if
+           .
+
+       end program test-ui-io.
