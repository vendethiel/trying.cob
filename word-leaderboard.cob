@@ -0,0 +1,135 @@
+       identification division.
+       program-id. word-leaderboard.
+
+       environment division.
+       input-output section.
+       file-control.
+           select word-master assign to 'WORD-MASTER.DAT'
+           organization is relative
+           access mode is random
+           relative key is ws-wm-rel-key
+           file status is ws-word-master-status.
+
+           select leaderboard-out assign to 'WORDWEEK.OUT'
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd  word-master.
+       copy "word-master.copy".
+
+       fd  leaderboard-out.
+       01 print-line pic X(80).
+
+       working-storage section.
+       01 ws-word-master-status pic XX.
+       01 ws-wm-rel-key pic 9(6).
+       01 ws-wm-master-count pic 9(6).
+       01 ws-run-date pic X(10).
+
+       01 ws-top-n pic 99 value 10.
+       01 ws-top-count pic 99 value 0.
+       01 ws-word-len pic 99.
+       01 ws-ins-pos pic 99.
+       01 ws-shift-top pic 99.
+
+       01 ws-top-table.
+           02 ws-top-entry occurs 99 times.
+               05 ws-top-word pic A(25).
+               05 ws-top-length pic 99.
+
+       local-storage section.
+       01 ls-i pic 99.
+       01 ls-j pic 99.
+
+       procedure division.
+       main-line.
+           move function current-date(1:8) to ws-run-date
+           display "How many words on the leaderboard (01-99)"
+           accept ws-top-n
+           if ws-top-n = 0 then
+             move 10 to ws-top-n
+           end-if
+           perform scan-word-master
+           perform write-leaderboard
+           display ws-top-count " word(s) on the leaderboard"
+           stop run
+           .
+
+       scan-word-master.
+           open input word-master
+           if ws-word-master-status = '00' then
+             move 1 to ws-wm-rel-key
+             read word-master
+             move wm-word(1:6) to ws-wm-master-count
+             perform varying ws-wm-rel-key from 2 by 1
+               until ws-wm-rel-key > ws-wm-master-count + 1
+               read word-master
+                 invalid key continue
+                 not invalid key perform consider-word
+               end-read
+             end-perform
+             close word-master
+           else
+             display "WORD-MASTER.DAT NOT FOUND - NOTHING TO RANK"
+           end-if
+           .
+
+       consider-word.
+           move 0 to ws-word-len
+           inspect function trim(wm-word, trailing)
+             tallying ws-word-len for characters
+           if ws-word-len > 0 then
+             if ws-top-count < ws-top-n then
+               perform find-insert-pos
+               add 1 to ws-top-count
+               move ws-top-count to ws-shift-top
+               perform shift-down-and-insert
+             else
+               if ws-word-len > ws-top-length(ws-top-count) then
+                 perform find-insert-pos
+                 move ws-top-n to ws-shift-top
+                 perform shift-down-and-insert
+               end-if
+             end-if
+           end-if
+           .
+
+       find-insert-pos.
+           move 1 to ws-ins-pos
+           perform varying ls-i from 1 by 1
+             until ls-i > ws-top-count
+               or ws-word-len > ws-top-length(ls-i)
+             add 1 to ws-ins-pos
+           end-perform
+           .
+
+       shift-down-and-insert.
+           perform varying ls-j from ws-shift-top by -1
+             until ls-j <= ws-ins-pos
+             move ws-top-word(ls-j - 1) to ws-top-word(ls-j)
+             move ws-top-length(ls-j - 1) to ws-top-length(ls-j)
+           end-perform
+           move wm-word to ws-top-word(ws-ins-pos)
+           move ws-word-len to ws-top-length(ws-ins-pos)
+           .
+
+       write-leaderboard.
+           open output leaderboard-out
+           move spaces to print-line
+           string "WORD OF THE WEEK LEADERBOARD  " ws-run-date
+             into print-line
+           write print-line
+           move spaces to print-line
+           write print-line
+           perform varying ls-i from 1 by 1 until ls-i > ws-top-count
+             move spaces to print-line
+             string "  " ls-i ". " ws-top-word(ls-i)
+               "  (" ws-top-length(ls-i) " letters)"
+               into print-line
+             write print-line
+           end-perform
+           close leaderboard-out
+           .
+
+       end program word-leaderboard.
