@@ -1,20 +1,169 @@
        identification division.
        program-id. read-n-integers.
 
+       environment division.
+       input-output section.
+       file-control.
+           select batch-in assign to 'BATCHNUM.DAT'
+           organization is line sequential.
+
+           select audit-log assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is ws-audit-log-status.
+
        data division.
+       file section.
+       fd  batch-in.
+       01 bi-record pic X(10).
+
+       fd  audit-log.
+       copy "audit-data.copy".
+
        working-storage section.
+       copy "operator-data.copy".
+       01 ws-audit-log-status pic XX.
        01 i pic 9(3).
        01 cnt pic 9(3).
        01 user-input pic 9(10).
        01 total pic 9(10).
+       01 ws-minimum pic 9(10).
+       01 ws-maximum pic 9(10).
+       01 ws-average pic 9(10)v99.
+       01 ws-count-summed pic 9(3) value 0.
+       01 ws-cnt-text pic X(3).
+       01 ws-input-text pic X(10).
+       01 ws-text-len pic 99.
+       01 ws-text-spc pic 99.
+       01 ws-valid-entry pic X(1).
+       01 ws-run-mode pic X(1) value 'I'.
+       01 ws-batch-eof pic X value 'N'.
 
        procedure division.
-           display "Enter the number of integers you want read"
-           accept cnt
-           perform varying i from 1 by 1 until i > cnt
-             display "Enter the number #" i
-             accept user-input
-             add user-input to total
+           display "Operator ID, for the session log"
+           accept ws-operator-id
+           display "Run mode: (I)nteractive, (B)atch file"
+           accept ws-run-mode
+           if ws-run-mode = 'B' or ws-run-mode = 'b' then
+             open input batch-in
+           end-if
+           move 'N' to ws-valid-entry
+           perform until ws-valid-entry = 'Y' or ws-batch-eof = 'Y'
+             perform get-cnt-text
+             if ws-batch-eof not = 'Y' then
+               perform check-cnt-text
+               if ws-valid-entry not = 'Y' then
+                 display "Invalid entry, digits only - try again"
+               end-if
+             end-if
+           end-perform
+           if ws-batch-eof = 'Y' then
+             move 0 to cnt
+           else
+             move ws-cnt-text(1:ws-text-len) to cnt
+           end-if
+           move zero to total
+           move 0 to ws-count-summed
+           perform varying i from 1 by 1
+             until i > cnt or ws-batch-eof = 'Y'
+             move 'N' to ws-valid-entry
+             perform until ws-valid-entry = 'Y' or ws-batch-eof = 'Y'
+               perform get-input-text
+               if ws-batch-eof not = 'Y' then
+                 perform check-input-text
+                 if ws-valid-entry not = 'Y' then
+                   display "Invalid entry, digits only - try again"
+                 end-if
+               end-if
+             end-perform
+             if ws-batch-eof not = 'Y' then
+               move ws-input-text(1:ws-text-len) to user-input
+               add user-input to total
+               add 1 to ws-count-summed
+               if ws-count-summed = 1 then
+                 move user-input to ws-minimum
+                 move user-input to ws-maximum
+               else
+                 if user-input < ws-minimum then
+                   move user-input to ws-minimum
+                 end-if
+                 if user-input > ws-maximum then
+                   move user-input to ws-maximum
+                 end-if
+               end-if
+             end-if
            end-perform
+           if ws-run-mode = 'B' or ws-run-mode = 'b' then
+             close batch-in
+           end-if
            display "The sum is " total
+           if ws-count-summed > 0 then
+             compute ws-average = total / ws-count-summed
+             display "The minimum is " ws-minimum
+             display "The maximum is " ws-maximum
+             display "The average is " ws-average
+           else
+             display "The average is N/A - no values read"
+           end-if
+           perform write-audit-log
+           stop run
+           .
+       write-audit-log.
+           move "READ-N-INTEGERS" to aud-program-id
+           move function current-date to aud-timestamp
+           move "RUN COMPLETE" to aud-outcome
+           move ws-operator-id to aud-operator-id
+           open extend audit-log
+           if ws-audit-log-status = "35" then
+             open output audit-log
+           end-if
+           write aud-record
+           close audit-log
+           .
+       get-cnt-text.
+           if ws-run-mode = 'B' or ws-run-mode = 'b' then
+             read batch-in into ws-cnt-text
+               at end
+                 move 'Y' to ws-batch-eof
+                 move spaces to ws-cnt-text
+             end-read
+           else
+             display "Enter the number of integers you want read"
+             accept ws-cnt-text
+           end-if
+           .
+       get-input-text.
+           if ws-run-mode = 'B' or ws-run-mode = 'b' then
+             read batch-in into ws-input-text
+               at end
+                 move 'Y' to ws-batch-eof
+                 move spaces to ws-input-text
+             end-read
+           else
+             display "Enter the number #" i
+             accept ws-input-text
+           end-if
+           .
+       check-cnt-text.
+           move 0 to ws-text-spc
+           inspect ws-cnt-text tallying ws-text-spc for trailing space
+           compute ws-text-len = function length(ws-cnt-text) -
+             ws-text-spc
+           if ws-text-len > 0
+             and ws-cnt-text(1:ws-text-len) is numeric then
+             move 'Y' to ws-valid-entry
+           else
+             move 'N' to ws-valid-entry
+           end-if
+           .
+       check-input-text.
+           move 0 to ws-text-spc
+           inspect ws-input-text tallying ws-text-spc for trailing space
+           compute ws-text-len = function length(ws-input-text) -
+             ws-text-spc
+           if ws-text-len > 0
+             and ws-input-text(1:ws-text-len) is numeric then
+             move 'Y' to ws-valid-entry
+           else
+             move 'N' to ws-valid-entry
+           end-if
            .
