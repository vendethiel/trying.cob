@@ -0,0 +1,5 @@
+       01 ws-job-return-code pic 9(2) value 0.
+           88 job-ok value 0.
+           88 job-warning value 4.
+           88 job-error value 8.
+       01 ws-job-message pic X(40) value spaces.
