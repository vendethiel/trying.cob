@@ -0,0 +1,249 @@
+       identification division.
+       program-id. eod-report.
+
+       environment division.
+       input-output section.
+       file-control.
+           select random-in assign to 'RANDOM.OUT'
+           organization is line sequential
+           file status is ws-random-status.
+
+           select volume-in assign to 'VOLUME.LOG'
+           organization is line sequential
+           file status is ws-volume-status.
+
+           select rejects-in assign to 'REJECTS.OUT'
+           organization is line sequential
+           file status is ws-rejects-status.
+
+           select tally-in assign to 'TALLY.LOG'
+           organization is line sequential
+           file status is ws-tally-status.
+
+           select report-out assign to 'EODREPORT.PRT'
+           organization is line sequential
+           file status is ws-report-status.
+
+       data division.
+       file section.
+       fd  random-in.
+       01 ro-record.
+           02 ro-randed pic S9V9(10).
+           02 ro-cur-date pic X(8).
+
+       fd  volume-in.
+       01 vol-record.
+           02 vol-date pic X(10).
+           02 vol-subject pic X(40).
+           02 vol-candidates-checked pic 9(6).
+           02 vol-matches-found pic 999.
+
+       fd  rejects-in.
+       01 rej-record.
+           02 rej-subject pic X(40).
+           02 rej-candidate pic X(40).
+           02 rej-reason pic X(20).
+
+       fd  tally-in.
+       01 tl-record.
+           02 tl-run-date pic X(10).
+           02 tl-value pic 9(10).
+           02 tl-running-total pic 9(10).
+           02 tl-operator-id pic X(8).
+
+       fd  report-out.
+       01 print-line pic X(80).
+
+       working-storage section.
+       01 ws-random-status pic XX.
+       01 ws-volume-status pic XX.
+       01 ws-rejects-status pic XX.
+       01 ws-tally-status pic XX.
+       01 ws-report-status pic XX.
+       01 ws-eof pic X value 'N'.
+       01 ws-run-date pic X(10).
+
+       78  ws-lines-per-page value 55.
+       01 ws-page-number pic 999 value 0.
+       01 ws-line-on-page pic 99 value 99.
+       01 ws-lines-on-page pic 99 value 0.
+       01 ws-section-title pic X(40).
+
+       01 ws-random-count pic 9(6) value 0.
+       01 ws-volume-count pic 9(6) value 0.
+       01 ws-rejects-count pic 9(6) value 0.
+       01 ws-tally-count pic 9(6) value 0.
+
+       procedure division.
+       main-line.
+           move function current-date(1:8) to ws-run-date
+           open output report-out
+           perform report-random-section
+           perform report-volume-section
+           perform report-rejects-section
+           perform report-tally-section
+           perform write-page-footer
+           close report-out
+           display "EOD REPORT COMPLETE: " ws-random-count
+             " draws, " ws-volume-count " anagram runs, "
+             ws-rejects-count " rejects, " ws-tally-count
+             " tally entries"
+           .
+
+       report-random-section.
+           move "DAILY DRAW (RANDOM.OUT)" to ws-section-title
+           perform start-new-section
+           open input random-in
+           if ws-random-status = '00' then
+             move 'N' to ws-eof
+             perform until ws-eof = 'Y'
+               read random-in
+                 at end move 'Y' to ws-eof
+                 not at end
+                   add 1 to ws-random-count
+                   move spaces to print-line
+                   string "  RANDED: " ro-randed
+                     "  CUR-DATE: " ro-cur-date
+                     into print-line
+                   perform print-report-line
+               end-read
+             end-perform
+             close random-in
+           else
+             move spaces to print-line
+             move "  (RANDOM.OUT not found - no draws today)"
+               to print-line
+             perform print-report-line
+           end-if
+           .
+
+       report-volume-section.
+           move "ANAGRAM VOLUME (VOLUME.LOG)" to ws-section-title
+           perform start-new-section
+           open input volume-in
+           if ws-volume-status = '00' then
+             move 'N' to ws-eof
+             perform until ws-eof = 'Y'
+               read volume-in
+                 at end move 'Y' to ws-eof
+                 not at end
+                   add 1 to ws-volume-count
+                   move spaces to print-line
+                   string "  " vol-date
+                     "  SUBJECT: " vol-subject
+                     "  CHECKED: " vol-candidates-checked
+                     "  MATCHES: " vol-matches-found
+                     into print-line
+                   perform print-report-line
+               end-read
+             end-perform
+             close volume-in
+           else
+             move spaces to print-line
+             move "  (VOLUME.LOG not found - no anagram runs today)"
+               to print-line
+             perform print-report-line
+           end-if
+           .
+
+       report-rejects-section.
+           move "ANAGRAM REJECTS (REJECTS.OUT)" to ws-section-title
+           perform start-new-section
+           open input rejects-in
+           if ws-rejects-status = '00' then
+             move 'N' to ws-eof
+             perform until ws-eof = 'Y'
+               read rejects-in
+                 at end move 'Y' to ws-eof
+                 not at end
+                   add 1 to ws-rejects-count
+                   move spaces to print-line
+                   string "  SUBJECT: " rej-subject
+                     "  CANDIDATE: " rej-candidate
+                     "  REASON: " rej-reason
+                     into print-line
+                   perform print-report-line
+               end-read
+             end-perform
+             close rejects-in
+           else
+             move spaces to print-line
+             move "  (REJECTS.OUT not found - no rejects today)"
+               to print-line
+             perform print-report-line
+           end-if
+           .
+
+       report-tally-section.
+           move "MANUAL ENTRY SESSIONS (TALLY.LOG)" to ws-section-title
+           perform start-new-section
+           open input tally-in
+           if ws-tally-status = '00' then
+             move 'N' to ws-eof
+             perform until ws-eof = 'Y'
+               read tally-in
+                 at end move 'Y' to ws-eof
+                 not at end
+                   add 1 to ws-tally-count
+                   move spaces to print-line
+                   string "  " tl-run-date
+                     "  VALUE: " tl-value
+                     "  RUNNING TOTAL: " tl-running-total
+                     "  OPERATOR: " tl-operator-id
+                     into print-line
+                   perform print-report-line
+               end-read
+             end-perform
+             close tally-in
+           else
+             move spaces to print-line
+             move "  (TALLY.LOG not found - no manual sessions today)"
+               to print-line
+             perform print-report-line
+           end-if
+           .
+
+       start-new-section.
+           if ws-page-number > 0 then
+             perform write-page-footer
+           end-if
+           perform write-page-header
+           move spaces to print-line
+           move ws-section-title to print-line
+           write print-line
+           add 1 to ws-line-on-page
+           move spaces to print-line
+           write print-line
+           add 1 to ws-line-on-page
+           .
+
+       print-report-line.
+           if ws-line-on-page > ws-lines-per-page then
+             perform write-page-footer
+             perform write-page-header
+           end-if
+           write print-line
+           add 1 to ws-line-on-page
+           add 1 to ws-lines-on-page
+           .
+
+       write-page-header.
+           add 1 to ws-page-number
+           move 1 to ws-line-on-page
+           move 0 to ws-lines-on-page
+           move spaces to print-line
+           string "END-OF-DAY REPORT  " ws-run-date
+             "  PAGE " ws-page-number into print-line
+           write print-line
+           move spaces to print-line
+           write print-line
+           .
+
+       write-page-footer.
+           move spaces to print-line
+           write print-line
+           move spaces to print-line
+           string "END OF PAGE " ws-page-number
+             " - LINES LISTED: " ws-lines-on-page into print-line
+           write print-line
+           .
