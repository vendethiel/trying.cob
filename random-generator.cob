@@ -1,15 +1,133 @@
        identification division.
        program-id. random-generator.
 
+       environment division.
+       input-output section.
+       file-control.
+           select random-out assign to 'RANDOM.OUT'
+           organization is line sequential
+           file status is ws-random-out-status.
+
+           select audit-log assign to 'AUDIT.LOG'
+           organization is line sequential
+           file status is ws-audit-log-status.
+
+           select random-ctl assign to 'RANDOM.CTL'
+           organization is line sequential
+           file status is ws-random-ctl-status.
+
        data division.
+       file section.
+       fd  random-out.
+       01 ro-record.
+           02 ro-randed pic S9V9(10).
+           02 ro-cur-date pic X(8).
+
+       fd  audit-log.
+       copy "audit-data.copy".
+
+      * control card for unattended (driver.cob) runs - same two
+      * values as the interactive prompts below, read positionally
+       fd  random-ctl.
+       01 rc-record.
+           02 rc-draw-count pic 9(4).
+           02 rc-dry-run-flag pic X(1).
+
        working-storage section.
            copy "cobrand-data.copy".
+           copy "status-data.copy".
+
+           01 ws-draw-count pic 9(4) value 3.
+           01 ws-i pic 9(4) value 0.
+           01 ws-dry-run-flag pic X(1) value 'N'.
+           01 ws-audit-log-status pic XX.
+           01 ws-random-ctl-status pic XX.
+           01 ws-random-out-status pic XX.
 
        procedure division.
-           call 'cobrand' using init-status, randed, cur-date
-           display "The sum is " randed
-           call 'cobrand' using init-status, randed, cur-date
-           display "The sum is " randed
-           call 'cobrand' using init-status, randed, cur-date
-           display "The sum is " randed
+       main-line.
+           perform get-run-parameters
+           move "N" to init-status
+           move 0 to randed-low
+           move 0 to randed-high
+           if ws-dry-run-flag = 'Y' or ws-dry-run-flag = 'y' then
+             move 'Y' to preview-mode
+           else
+             move 'N' to preview-mode
+           end-if
+
+           if not preview-mode-yes
+             open output random-out
+           end-if
+           perform varying ws-i
+             from 1 by 1
+             until ws-i > ws-draw-count
+             call 'cobrand' using init-status, randed, cur-date,
+                 randed-low, randed-high, randed-ranged, preview-mode
+             if preview-mode-yes then
+               display "PREVIEW: The sum is " randed
+             else
+               display "The sum is " randed
+               move randed to ro-randed
+               move cur-date to ro-cur-date
+               write ro-record
+             end-if
+           end-perform
+           if not preview-mode-yes
+             close random-out
+           end-if
+           perform set-job-status
+           perform write-audit-log
+           move ws-job-return-code to return-code
+           goback
+           .
+
+      * a RANDOM.CTL control card lets driver.cob run this unattended;
+      * with no control card present we fall back to the original
+      * interactive prompts for a manual, at-a-terminal run
+       get-run-parameters.
+           open input random-ctl
+           if ws-random-ctl-status = '00' then
+             read random-ctl
+               at end continue
+               not at end
+                 move rc-draw-count to ws-draw-count
+                 move rc-dry-run-flag to ws-dry-run-flag
+             end-read
+             close random-ctl
+           else
+             display "Number of draws (control card)"
+             accept ws-draw-count
+             display "Dry run only, no RANDOM.OUT/history (Y/N)"
+             accept ws-dry-run-flag
+           end-if
+           .
+
+       set-job-status.
+           if preview-mode-yes then
+             set job-ok to true
+             move "PREVIEW RUN COMPLETE" to ws-job-message
+           else if ws-random-out-status not = '00' then
+             set job-error to true
+             move "RANDOM.OUT COULD NOT BE OPENED" to ws-job-message
+           else if ws-draw-count = 0 then
+             set job-warning to true
+             move "RUN COMPLETE, NO DRAWS REQUESTED" to ws-job-message
+           else
+             set job-ok to true
+             move "RUN COMPLETE" to ws-job-message
+           end-if
+           .
+
+       write-audit-log.
+           move "RANDOM-GENERATOR" to aud-program-id
+           move function current-date to aud-timestamp
+           move ws-job-message to aud-outcome
+           move "BATCH" to aud-operator-id
+           open extend audit-log
+           if ws-audit-log-status = "35" then
+             open output audit-log
+           end-if
+           write aud-record
+           close audit-log
            .
