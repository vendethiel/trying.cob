@@ -6,19 +6,104 @@
        repository.
            function all intrinsic.
 
+       input-output section.
+       file-control.
+           select seed-checkpoint assign to 'COBRAND.SEED'
+           organization is line sequential
+           file status is ws-seed-file-status.
+
+           select draw-history assign dynamic ws-history-file-name
+           organization is line sequential
+           file status is ws-history-file-status.
+
        data division.
+       file section.
+       fd  seed-checkpoint.
+       01 ck-record.
+           02 ck-date pic X(8).
+           02 ck-seed pic 9(8).
+
+       fd  draw-history.
+       01 dh-record.
+           02 dh-cur-date pic X(8).
+           02 dh-randed pic S9V9(10).
+
+       local-storage section.
+       01 ls-current-timestamp pic X(21).
+       01 ws-seed-file-status pic XX.
+       01 ls-seed pic 9(8).
+       01 ls-seed-found pic X value 'N'.
+       01 ws-history-file-name pic X(20).
+       01 ws-history-file-status pic XX.
+
        linkage section.
            copy "cobrand-data.copy".
 
-       procedure division using init-status, randed, cur-date.
+       procedure division using init-status, randed, cur-date,
+              randed-low, randed-high, randed-ranged, preview-mode.
            if init-status = "N" then
              set did-init to true
-             move current-date to cur-date
-             compute randed = random (current-minute * 1000 +
-              current-second)
+             move current-date to ls-current-timestamp
+             move ls-current-timestamp(1:8) to cur-date
+             perform load-seed-checkpoint
+             if ls-seed-found = 'Y' then
+               compute randed = random (ls-seed)
+             else
+               compute ls-seed =
+                 numval(ls-current-timestamp(11:2)) * 1000 +
+                 numval(ls-current-timestamp(13:2))
+               compute randed = random (ls-seed)
+               perform save-seed-checkpoint
+             end-if
            else
              display ":v"
              compute randed = random ()
            end-if
+           if randed-high > randed-low then
+             compute randed-ranged = randed-low +
+               function integer(randed * (randed-high -
+                 randed-low + 1))
+           else
+             move randed-low to randed-ranged
+           end-if
+           if not preview-mode-yes
+             perform archive-draw
+           end-if
            goback
            .
+
+       archive-draw.
+           string "RANDHIST." cur-date(1:6) into ws-history-file-name
+           open extend draw-history
+           if ws-history-file-status = '35' then
+             open output draw-history
+           end-if
+           move cur-date to dh-cur-date
+           move randed to dh-randed
+           write dh-record
+           close draw-history
+           .
+
+       load-seed-checkpoint.
+           move 'N' to ls-seed-found
+           open input seed-checkpoint
+           if ws-seed-file-status = '00' then
+             read seed-checkpoint
+               at end continue
+               not at end
+                 if ck-date = cur-date then
+                   move ck-seed to ls-seed
+                   move 'Y' to ls-seed-found
+                 end-if
+             end-read
+             close seed-checkpoint
+           end-if
+           .
+
+       save-seed-checkpoint.
+           open output seed-checkpoint
+           move cur-date to ck-date
+           move ls-seed to ck-seed
+           write ck-record
+           close seed-checkpoint
+           .
