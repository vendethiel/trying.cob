@@ -0,0 +1,5 @@
+       01 aud-record.
+           02 aud-program-id pic X(20).
+           02 aud-timestamp pic X(21).
+           02 aud-outcome pic X(40).
+           02 aud-operator-id pic X(8).
