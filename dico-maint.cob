@@ -0,0 +1,235 @@
+       identification division.
+       program-id. dico-maint.
+
+       environment division.
+         input-output section.
+           file-control.
+           select master-in assign to 'dico.txt'
+           organization is line sequential.
+
+           select master-out assign dynamic ws-master-out-name
+           organization is line sequential.
+
+           select master-backup assign dynamic ws-master-backup-name
+           organization is line sequential.
+
+           select trans-in assign to 'DICOTRAN.DAT'
+           organization is line sequential.
+
+           select master-live assign to 'dico.txt'
+           organization is line sequential.
+
+       data division.
+         file section.
+           fd master-in.
+           01 mi-word pic A(25).
+
+           fd master-out.
+           01 mo-word pic A(25).
+
+           fd master-backup.
+           01 mb-word pic A(25).
+
+           fd trans-in.
+           01 trans-record.
+             05 trans-code pic A(1).
+             05 trans-word pic A(25).
+             05 trans-new-word pic A(25).
+
+           fd master-live.
+           01 ml-word pic A(25).
+
+         working-storage section.
+           01 ws-master-out-name pic X(40).
+           01 ws-master-backup-name pic X(40).
+           01 ws-run-date pic X(8).
+
+           01 ws-master-eof pic A(1) value 'N'.
+           01 ws-trans-eof pic A(1) value 'N'.
+           01 ws-word pic A(25).
+           01 ws-compare-word pic A(25).
+           01 ws-skip pic A(1) value 'N'.
+           01 ws-applied pic 9(5) value 0.
+
+      * words from 'A' (add) and 'C' (change, new value) transactions
+      * are collected here and sorted once so they can be merged back
+      * into the master-in stream in sorted order, instead of being
+      * appended/rewritten out of order
+           01 ws-pending-count pic 9(5) value 0.
+           01 ws-pending-ptr pic 9(5) value 1.
+           01 ws-pending-table.
+             05 ws-pending-entry pic A(25)
+               occurs 0 to 2000 depending on ws-pending-count.
+           01 ws-sort-i pic 9(5).
+           01 ws-sort-j pic 9(5).
+           01 ws-sort-min pic 9(5).
+           01 ws-sort-temp pic A(25).
+
+       procedure division.
+       main-line.
+           perform build-file-names
+           perform backup-master
+           perform apply-transactions
+           perform promote-master
+           stop run.
+
+       build-file-names.
+           move function current-date(1:8) to ws-run-date
+           string 'DICO.' ws-run-date into ws-master-out-name
+           string 'DICO.BAK.' ws-run-date into ws-master-backup-name
+           .
+
+       backup-master.
+           open input master-in
+           open output master-backup
+           perform until ws-master-eof = 'Y'
+             read master-in into ws-word
+               at end move 'Y' to ws-master-eof
+               not at end
+                 move ws-word to mb-word
+                 write mb-word
+             end-read
+           end-perform
+           close master-in
+           close master-backup
+           .
+
+       apply-transactions.
+           move 'N' to ws-master-eof
+           move 1 to ws-pending-ptr
+           perform build-pending-inserts
+           open input master-in
+           open output master-out
+           perform until ws-master-eof = 'Y'
+             read master-in into ws-word
+               at end move 'Y' to ws-master-eof
+               not at end perform apply-transactions-to-word
+             end-read
+           end-perform
+           perform flush-remaining-pending
+           close master-in
+           close master-out
+           display 'TRANSACTIONS APPLIED: ' ws-applied
+           display 'NEW MASTER: ' ws-master-out-name
+           display 'PRIOR MASTER KEPT AS: ' ws-master-backup-name
+           .
+
+       apply-transactions-to-word.
+           move 'N' to ws-skip
+           move 'N' to ws-trans-eof
+           open input trans-in
+           perform until ws-trans-eof = 'Y'
+             read trans-in
+               at end move 'Y' to ws-trans-eof
+               not at end perform check-transaction
+             end-read
+           end-perform
+           close trans-in
+           move ws-word to ws-compare-word
+           perform flush-pending-before
+           if ws-skip not = 'Y' then
+            move ws-word to mo-word
+            write mo-word
+           end-if
+           .
+
+       check-transaction.
+           if trans-word = ws-word then
+             if trans-code = 'D' then
+               move 'Y' to ws-skip
+               add 1 to ws-applied
+             end-if
+             if trans-code = 'C' then
+               move 'Y' to ws-skip
+               add 1 to ws-applied
+             end-if
+           end-if
+           .
+
+      * 'A' (add) and 'C' (change) transactions both contribute a new
+      * word value that has to land in sorted position in the rebuilt
+      * master; collecting them up front and sorting once lets the
+      * master-in walk below merge them in by simple comparison
+      * instead of appending/overwriting in place
+       build-pending-inserts.
+           move 0 to ws-pending-count
+           move 'N' to ws-trans-eof
+           open input trans-in
+           perform until ws-trans-eof = 'Y'
+             read trans-in
+               at end move 'Y' to ws-trans-eof
+               not at end perform collect-pending-word
+             end-read
+           end-perform
+           close trans-in
+           perform sort-pending-table
+           .
+
+       collect-pending-word.
+           if trans-code = 'A' or trans-code = 'C' then
+             add 1 to ws-pending-count
+             move trans-new-word to ws-pending-entry(ws-pending-count)
+           end-if
+           .
+
+      * selection sort over the pending-insert table - same shape as
+      * anagram.cob's COMPUTE-SIGNATURE letter sort
+       sort-pending-table.
+           perform varying ws-sort-i from 1 by 1
+             until ws-sort-i >= ws-pending-count
+             move ws-sort-i to ws-sort-min
+             compute ws-sort-j = ws-sort-i + 1
+             perform varying ws-sort-j from ws-sort-j by 1
+               until ws-sort-j > ws-pending-count
+               if ws-pending-entry(ws-sort-j) <
+                  ws-pending-entry(ws-sort-min) then
+                 move ws-sort-j to ws-sort-min
+               end-if
+             end-perform
+             if ws-sort-min not = ws-sort-i then
+               move ws-pending-entry(ws-sort-i) to ws-sort-temp
+               move ws-pending-entry(ws-sort-min)
+                 to ws-pending-entry(ws-sort-i)
+               move ws-sort-temp to ws-pending-entry(ws-sort-min)
+             end-if
+           end-perform
+           .
+
+       flush-pending-before.
+           perform until ws-pending-ptr > ws-pending-count
+               or ws-pending-entry(ws-pending-ptr) >= ws-compare-word
+             move ws-pending-entry(ws-pending-ptr) to mo-word
+             write mo-word
+             add 1 to ws-pending-ptr
+           end-perform
+           .
+
+       flush-remaining-pending.
+           perform until ws-pending-ptr > ws-pending-count
+             move ws-pending-entry(ws-pending-ptr) to mo-word
+             write mo-word
+             add 1 to ws-pending-ptr
+           end-perform
+           .
+
+      * promote the just-written generation over the live dico.txt -
+      * the prior generation stays on disk as DICO.BAK.<date> and this
+      * run's own copy stays as DICO.<date>, so either generation can
+      * be diffed or restored without touching the live file again
+       promote-master.
+           move 'N' to ws-master-eof
+           open input master-out
+           open output master-live
+           perform until ws-master-eof = 'Y'
+             read master-out into ws-word
+               at end move 'Y' to ws-master-eof
+               not at end
+                 move ws-word to ml-word
+                 write ml-word
+             end-read
+           end-perform
+           close master-out
+           close master-live
+           .
+
+       end program dico-maint.
