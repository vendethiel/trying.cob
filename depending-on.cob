@@ -5,9 +5,45 @@
          working-storage section.
            copy "cobrand-data.copy".
 
-           01 randomresult PIC S9V9(10).
+           01 ws-sample-size pic 9(4) value 30.
+           01 ws-draw-count pic 9(4) value 0.
+           01 ws-sample-sum pic S9(9)V9(10) value 0.
+           01 ws-sample-average pic S9(9)V9(10) value 0.
+           01 ws-sample-min pic S9V9(10).
+           01 ws-sample-max pic S9V9(10).
 
        procedure division.
-           call 'cobrand' using randomresult
-           display "The sum is " randomresult
+       main-line.
+           move "N" to init-status
+           move 0 to randed-low
+           move 0 to randed-high
+           perform varying ws-draw-count
+             from 1 by 1
+             until ws-draw-count > ws-sample-size
+             call 'cobrand' using init-status, randed, cur-date,
+                 randed-low, randed-high, randed-ranged, preview-mode
+             perform accumulate-draw
+           end-perform
+           compute ws-sample-average =
+             ws-sample-sum / ws-sample-size
+           display "SMOOTHED RANDOM SUM (SAMPLE " ws-sample-size
+             "): TOTAL=" ws-sample-sum
+           display "  AVERAGE=" ws-sample-average
+           display "  MIN=" ws-sample-min " MAX=" ws-sample-max
+           goback
+           .
+
+       accumulate-draw.
+           add randed to ws-sample-sum
+           if ws-draw-count = 1 then
+             move randed to ws-sample-min
+             move randed to ws-sample-max
+           else
+             if randed < ws-sample-min then
+               move randed to ws-sample-min
+             end-if
+             if randed > ws-sample-max then
+               move randed to ws-sample-max
+             end-if
+           end-if
            .
